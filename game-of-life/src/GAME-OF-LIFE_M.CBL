@@ -1,13 +1,30 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.  GOL.       
+       PROGRAM-ID.  GOL.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT PATTERN-DATA ASSIGN TO
+             "game-of-life/pattern.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PATTERN-FILE-STATUS.
+           SELECT SNAPSHOT-DATA ASSIGN TO
+             "game-of-life/snapshots.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SNAPSHOT-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+           FD PATTERN-DATA.
+           01 PATTERN-DATA-F.
+            05 PATTERN-LINE PIC X(80).
+           FD SNAPSHOT-DATA.
+           01 SNAPSHOT-DATA-F.
+            05 SNAPSHOT-LINE PIC X(80).
        WORKING-STORAGE SECTION.
        01 CONSTS.
          05 Y-DIM PIC 99 VALUE 50.
          05 X-DIM PIC 99 VALUE 80.
+         05 Y-DIM-MAX PIC 99 VALUE 50.
+         05 X-DIM-MAX PIC 99 VALUE 80.
        01 FIELD.
          05 X-AXIS OCCURS 50 TIMES.
            06 PARTICLE OCCURS 80 TIMES PIC X VALUE " ".
@@ -18,7 +35,7 @@
            06 PREV-PARTICLE OCCURS 80 TIMES PIC X VALUE " ".
                88 PREV-DEAD     VALUE " ".
                88 PREV-ALIVE     VALUE "2".
-       01 NEW-STATES.             
+       01 NEW-STATES.
          05 SOURROUNDING-ALIVE PIC 9.
            88 DONOTHING VALUES 2,3.
            88 DIE VALUES 0,1,4,5,6,7,8.
@@ -35,15 +52,74 @@
            06 INNER-ROW-INDEX PIC 99.
        01 Random-Calculation.
            05 Pseudo-Random-Number USAGE COMP-2.
-           05 Rounded-Random-Number PIC 9999.
        01 INPUT-VALUE PIC 9.
+       01 WRAP-MODE-SW PIC X VALUE "Y".
+           88 WRAP-EDGES VALUE "Y", "y".
+           88 BOUNDED-EDGES VALUE "N", "n".
+       01 NEIGHBOR-BOUNDS-SW PIC X VALUE "Y".
+           88 NEIGHBOR-IN-BOUNDS VALUE "Y".
+           88 NEIGHBOR-OUT-OF-BOUNDS VALUE "N".
+       01 RUN-MODE-CHOICE PIC 9 VALUE 1.
+       01 RUN-MODE-SW PIC X VALUE "C".
+           88 CONTINUOUS-MODE VALUE "C".
+           88 STEP-MODE VALUE "S".
+       01 QUIT-SW PIC X VALUE "N".
+           88 QUIT-REQUESTED VALUE "Y".
+       01 STEP-RESPONSE PIC X.
+       01 GENERATION-COUNTER PIC 9(6) VALUE 0.
+       01 GENERATION-COUNTER-ED PIC Z(5)9.
+       01 POPULATION-COUNT PIC 9(6) VALUE 0.
+       01 PREV-POPULATION-COUNT PIC 9(6) VALUE 0.
+       01 POPULATION-DELTA PIC S9(6).
+       01 PLACE-ROW PIC S99.
+       01 PLACE-COL PIC S99.
+       01 ROW-OFFSET PIC S99 VALUE 0.
+       01 COL-OFFSET PIC S99 VALUE 0.
+       01 BASE-ROW PIC S99 VALUE 0.
+       01 BASE-COL PIC S99 VALUE 0.
+       01 PATTERN-TYPE-CHOICE PIC 9.
+       01 MORE-PATTERNS-SW PIC X VALUE "N".
+           88 MORE-PATTERNS VALUE "Y", "y".
+       01 PATTERN-FILE-STATUS PIC X(2).
+       01 PATTERN-EOF-SW PIC X VALUE "N".
+           88 PATTERN-EOF VALUE "Y".
+       01 PATTERN-ROW-X PIC X(2).
+       01 PATTERN-COL-X PIC X(2).
+       01 SNAPSHOT-INTERVAL PIC 999 VALUE 0.
+       01 SNAPSHOT-FILE-STATUS PIC X(2).
        PROCEDURE DIVISION.
+           PERFORM PromptDimensions
+
+           DISPLAY "Wrap around edges (toroidal)? Y/N"
+           ACCEPT WRAP-MODE-SW
+
+           DISPLAY "1 - Continuous (auto-advance)"
+           DISPLAY "2 - Step (press Enter each generation)"
+           ACCEPT RUN-MODE-CHOICE
+           EVALUATE RUN-MODE-CHOICE
+           WHEN 2
+               SET STEP-MODE TO TRUE
+           WHEN OTHER
+               SET CONTINUOUS-MODE TO TRUE
+           END-EVALUATE
+
+           DISPLAY "Snapshot every N generations to "
+               "game-of-life/snapshots.txt (0 to disable):"
+           ACCEPT SNAPSHOT-INTERVAL
+           IF SNAPSHOT-INTERVAL > 0
+               PERFORM OpenSnapshotFile
+           END-IF
+
+           MOVE 0 TO INPUT-VALUE
            PERFORM UNTIL INPUT-VALUE > 0
                DISPLAY "Choose a scenario:"
                DISPLAY "1 - Random start"
                DISPLAY "2 - Gleiter"
                DISPLAY "3 - F-Pentomino"
                DISPLAY "4 - Nice 54 Round figure"
+               DISPLAY "5 - Load pattern from "
+                   "game-of-life/pattern.txt"
+               DISPLAY "6 - Place multiple patterns"
                ACCEPT INPUT-VALUE
                EVALUATE INPUT-VALUE
                WHEN 1
@@ -54,58 +130,296 @@
                    PERFORM InitFPentomino
                WHEN 4
                    PERFORM InitSpecial
+               WHEN 5
+                   PERFORM LoadPatternFromFile
+               WHEN 6
+                   PERFORM PlaceMultiplePatterns
                WHEN OTHER
-                   DISPLAY "PLEASE SELECT A VALUE BETWEEN 1 and 4!"
+                   DISPLAY "PLEASE SELECT A VALUE BETWEEN 1 and 6!"
                    MOVE 0 TO INPUT-VALUE
                END-EVALUATE
            END-PERFORM
-           PERFORM UNTIL 1=2
+           PERFORM UNTIL QUIT-REQUESTED
+             ADD 1 TO GENERATION-COUNTER
              PERFORM Print-Field
-             PERFORM Alter-State
-             PERFORM Sleep
+             PERFORM CountPopulation
+             PERFORM DisplayStats
+             PERFORM MaybeSnapshot
+             IF STEP-MODE
+                 PERFORM StepControl
+             ELSE
+                 PERFORM Alter-State
+                 PERFORM Sleep
+             END-IF
            END-PERFORM
+           IF SNAPSHOT-INTERVAL > 0 AND SNAPSHOT-FILE-STATUS = "00"
+               CLOSE SNAPSHOT-DATA
+           END-IF
            GOBACK
            .
 
+       PromptDimensions SECTION.
+           MOVE 0 TO Y-DIM
+           PERFORM UNTIL Y-DIM > 0 AND Y-DIM <= Y-DIM-MAX
+               DISPLAY "Field height (rows), 1-50:"
+               ACCEPT Y-DIM
+           END-PERFORM
+           MOVE 0 TO X-DIM
+           PERFORM UNTIL X-DIM > 0 AND X-DIM <= X-DIM-MAX
+               DISPLAY "Field width (columns), 1-80:"
+               ACCEPT X-DIM
+           END-PERFORM
+       EXIT.
+
+       StepControl SECTION.
+           DISPLAY "ENTER to advance, Q to quit, "
+               "C to switch to continuous:" LINE 53 COL 1
+           ACCEPT STEP-RESPONSE
+           EVALUATE FUNCTION UPPER-CASE(STEP-RESPONSE)
+           WHEN "Q"
+               SET QUIT-REQUESTED TO TRUE
+           WHEN "C"
+               SET CONTINUOUS-MODE TO TRUE
+               PERFORM Alter-State
+           WHEN OTHER
+               PERFORM Alter-State
+           END-EVALUATE
+       EXIT.
+
+       CountPopulation SECTION.
+           MOVE POPULATION-COUNT TO PREV-POPULATION-COUNT
+           MOVE ZERO TO POPULATION-COUNT
+           PERFORM VARYING COL-INDEX FROM 1 by 1
+               UNTIL COL-INDEX > X-DIM
+             PERFORM VARYING ROW-INDEX FROM 1 by 1
+               UNTIL ROW-INDEX > Y-DIM
+               IF ALIVE(ROW-INDEX,COL-INDEX)
+                   ADD 1 TO POPULATION-COUNT
+               END-IF
+             END-PERFORM
+           END-PERFORM
+           COMPUTE POPULATION-DELTA =
+               POPULATION-COUNT - PREV-POPULATION-COUNT
+       EXIT.
+
+       DisplayStats SECTION.
+           MOVE GENERATION-COUNTER TO GENERATION-COUNTER-ED
+           DISPLAY "Generation: " GENERATION-COUNTER-ED
+               "  Population: " POPULATION-COUNT
+               "  Change: " POPULATION-DELTA
+               LINE 52 COL 1
+       EXIT.
+
+       OpenSnapshotFile SECTION.
+           OPEN OUTPUT SNAPSHOT-DATA
+           IF SNAPSHOT-FILE-STATUS NOT = "00"
+               DISPLAY "GOL: UNABLE TO OPEN snapshots.txt, STATUS="
+                   SNAPSHOT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE 0 TO SNAPSHOT-INTERVAL
+           END-IF
+       EXIT.
+
+       MaybeSnapshot SECTION.
+           IF SNAPSHOT-INTERVAL > 0 AND
+               FUNCTION MOD(GENERATION-COUNTER,SNAPSHOT-INTERVAL) = 0
+               PERFORM WriteSnapshot
+           END-IF
+       EXIT.
+
+       WriteSnapshot SECTION.
+           MOVE GENERATION-COUNTER TO GENERATION-COUNTER-ED
+           MOVE SPACES TO SNAPSHOT-LINE
+           MOVE FUNCTION CONCATENATE("-- Generation ",
+               FUNCTION TRIM(GENERATION-COUNTER-ED), " --")
+               TO SNAPSHOT-LINE
+           WRITE SNAPSHOT-DATA-F FROM SNAPSHOT-LINE
+           PERFORM VARYING ROW-INDEX FROM 1 BY 1
+               UNTIL ROW-INDEX > Y-DIM
+               MOVE SPACES TO SNAPSHOT-LINE
+               MOVE X-AXIS(ROW-INDEX) TO SNAPSHOT-LINE
+               WRITE SNAPSHOT-DATA-F FROM SNAPSHOT-LINE
+           END-PERFORM
+       EXIT.
+
+       LoadPatternFromFile SECTION.
+           OPEN INPUT PATTERN-DATA
+           IF PATTERN-FILE-STATUS NOT = "00"
+               DISPLAY "GOL: UNABLE TO OPEN pattern.txt, STATUS="
+                   PATTERN-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE "N" TO PATTERN-EOF-SW
+               PERFORM UNTIL PATTERN-EOF
+                   READ PATTERN-DATA
+                       AT END
+                           SET PATTERN-EOF TO TRUE
+                       NOT AT END
+                           PERFORM ApplyPatternLine
+                   END-READ
+               END-PERFORM
+               CLOSE PATTERN-DATA
+           END-IF
+       EXIT.
+
+       ApplyPatternLine SECTION.
+           MOVE SPACES TO PATTERN-ROW-X PATTERN-COL-X
+           UNSTRING PATTERN-LINE DELIMITED BY SPACE
+               INTO PATTERN-ROW-X PATTERN-COL-X
+           IF FUNCTION TEST-NUMVAL(PATTERN-ROW-X) = 0
+               AND FUNCTION TEST-NUMVAL(PATTERN-COL-X) = 0
+               MOVE FUNCTION NUMVAL(PATTERN-ROW-X) TO PLACE-ROW
+               MOVE FUNCTION NUMVAL(PATTERN-COL-X) TO PLACE-COL
+               PERFORM PlaceCell
+           END-IF
+       EXIT.
+
+       PlaceMultiplePatterns SECTION.
+           SET MORE-PATTERNS TO TRUE
+           PERFORM UNTIL NOT MORE-PATTERNS
+               DISPLAY "Pattern type: 2-Gleiter 3-F-Pentomino "
+                   "4-Special"
+               ACCEPT PATTERN-TYPE-CHOICE
+               DISPLAY "Row offset:"
+               ACCEPT ROW-OFFSET
+               DISPLAY "Column offset:"
+               ACCEPT COL-OFFSET
+               EVALUATE PATTERN-TYPE-CHOICE
+               WHEN 2
+                   PERFORM InitGleiter
+               WHEN 3
+                   PERFORM InitFPentomino
+               WHEN 4
+                   PERFORM InitSpecial
+               WHEN OTHER
+                   DISPLAY "Unknown pattern type, skipping."
+               END-EVALUATE
+               DISPLAY "Add another pattern? Y/N"
+               ACCEPT MORE-PATTERNS-SW
+           END-PERFORM
+           MOVE 0 TO ROW-OFFSET COL-OFFSET
+       EXIT.
+
+       PlaceCell SECTION.
+           IF PLACE-ROW >= 1 AND PLACE-ROW <= Y-DIM AND
+               PLACE-COL >= 1 AND PLACE-COL <= X-DIM
+               SET ALIVE(PLACE-ROW,PLACE-COL) TO TRUE
+           END-IF
+       EXIT.
+
        InitGleiter SECTION.
-           SET ALIVE(20,40) TO TRUE
-           SET ALIVE(21,40) TO TRUE
-           SET ALIVE(22,40) TO TRUE
-           SET ALIVE(20,39) TO TRUE
-           SET ALIVE(21,38) TO TRUE
+           IF Y-DIM < 6 OR X-DIM < 6
+               DISPLAY "GAME-OF-LIFE: Board too small for the "
+                   "Gleiter pattern (needs at least 6x6) - "
+                   "pattern not placed."
+           ELSE
+               COMPUTE BASE-ROW = Y-DIM / 2
+               COMPUTE BASE-COL = X-DIM / 2
+               COMPUTE PLACE-ROW = BASE-ROW + ROW-OFFSET
+               COMPUTE PLACE-COL = BASE-COL + COL-OFFSET
+               PERFORM PlaceCell
+               COMPUTE PLACE-ROW = BASE-ROW + 1 + ROW-OFFSET
+               COMPUTE PLACE-COL = BASE-COL + COL-OFFSET
+               PERFORM PlaceCell
+               COMPUTE PLACE-ROW = BASE-ROW + 2 + ROW-OFFSET
+               COMPUTE PLACE-COL = BASE-COL + COL-OFFSET
+               PERFORM PlaceCell
+               COMPUTE PLACE-ROW = BASE-ROW + ROW-OFFSET
+               COMPUTE PLACE-COL = BASE-COL - 1 + COL-OFFSET
+               PERFORM PlaceCell
+               COMPUTE PLACE-ROW = BASE-ROW + 1 + ROW-OFFSET
+               COMPUTE PLACE-COL = BASE-COL - 2 + COL-OFFSET
+               PERFORM PlaceCell
+           END-IF
            .
        InitSpecial SECTION.
-           SET ALIVE(20,40) TO TRUE
-           SET ALIVE(20,41) TO TRUE
-           SET ALIVE(20,42) TO TRUE
-           SET ALIVE(21,40) TO TRUE
-           SET ALIVE(21,42) TO TRUE
-           SET ALIVE(22,40) TO TRUE
-           SET ALIVE(22,42) TO TRUE
-           SET ALIVE(24,40) TO TRUE
-           SET ALIVE(24,42) TO TRUE
-           SET ALIVE(25,40) TO TRUE
-           SET ALIVE(25,42) TO TRUE
-           SET ALIVE(26,40) TO TRUE
-           SET ALIVE(26,41) TO TRUE
-           SET ALIVE(26,42) TO TRUE
+           IF Y-DIM < 14 OR X-DIM < 8
+               DISPLAY "GAME-OF-LIFE: Board too small for the "
+                   "Nice 54 Round figure pattern (needs at least "
+                   "14x8) - pattern not placed."
+           ELSE
+               COMPUTE BASE-ROW = Y-DIM / 2
+               COMPUTE BASE-COL = X-DIM / 2
+               COMPUTE PLACE-ROW = BASE-ROW + ROW-OFFSET
+               COMPUTE PLACE-COL = BASE-COL + COL-OFFSET
+               PERFORM PlaceCell
+               COMPUTE PLACE-ROW = BASE-ROW + ROW-OFFSET
+               COMPUTE PLACE-COL = BASE-COL + 1 + COL-OFFSET
+               PERFORM PlaceCell
+               COMPUTE PLACE-ROW = BASE-ROW + ROW-OFFSET
+               COMPUTE PLACE-COL = BASE-COL + 2 + COL-OFFSET
+               PERFORM PlaceCell
+               COMPUTE PLACE-ROW = BASE-ROW + 1 + ROW-OFFSET
+               COMPUTE PLACE-COL = BASE-COL + COL-OFFSET
+               PERFORM PlaceCell
+               COMPUTE PLACE-ROW = BASE-ROW + 1 + ROW-OFFSET
+               COMPUTE PLACE-COL = BASE-COL + 2 + COL-OFFSET
+               PERFORM PlaceCell
+               COMPUTE PLACE-ROW = BASE-ROW + 2 + ROW-OFFSET
+               COMPUTE PLACE-COL = BASE-COL + COL-OFFSET
+               PERFORM PlaceCell
+               COMPUTE PLACE-ROW = BASE-ROW + 2 + ROW-OFFSET
+               COMPUTE PLACE-COL = BASE-COL + 2 + COL-OFFSET
+               PERFORM PlaceCell
+               COMPUTE PLACE-ROW = BASE-ROW + 4 + ROW-OFFSET
+               COMPUTE PLACE-COL = BASE-COL + COL-OFFSET
+               PERFORM PlaceCell
+               COMPUTE PLACE-ROW = BASE-ROW + 4 + ROW-OFFSET
+               COMPUTE PLACE-COL = BASE-COL + 2 + COL-OFFSET
+               PERFORM PlaceCell
+               COMPUTE PLACE-ROW = BASE-ROW + 5 + ROW-OFFSET
+               COMPUTE PLACE-COL = BASE-COL + COL-OFFSET
+               PERFORM PlaceCell
+               COMPUTE PLACE-ROW = BASE-ROW + 5 + ROW-OFFSET
+               COMPUTE PLACE-COL = BASE-COL + 2 + COL-OFFSET
+               PERFORM PlaceCell
+               COMPUTE PLACE-ROW = BASE-ROW + 6 + ROW-OFFSET
+               COMPUTE PLACE-COL = BASE-COL + COL-OFFSET
+               PERFORM PlaceCell
+               COMPUTE PLACE-ROW = BASE-ROW + 6 + ROW-OFFSET
+               COMPUTE PLACE-COL = BASE-COL + 1 + COL-OFFSET
+               PERFORM PlaceCell
+               COMPUTE PLACE-ROW = BASE-ROW + 6 + ROW-OFFSET
+               COMPUTE PLACE-COL = BASE-COL + 2 + COL-OFFSET
+               PERFORM PlaceCell
+           END-IF
            .
        InitFPentomino SECTION.
-           SET ALIVE(20,40) TO TRUE
-           SET ALIVE(21,40) TO TRUE
-           SET ALIVE(22,40) TO TRUE
-           SET ALIVE(21,39) TO TRUE
-           SET ALIVE(20,41) TO TRUE
+           IF Y-DIM < 6 OR X-DIM < 6
+               DISPLAY "GAME-OF-LIFE: Board too small for the "
+                   "F-Pentomino pattern (needs at least 6x6) - "
+                   "pattern not placed."
+           ELSE
+               COMPUTE BASE-ROW = Y-DIM / 2
+               COMPUTE BASE-COL = X-DIM / 2
+               COMPUTE PLACE-ROW = BASE-ROW + ROW-OFFSET
+               COMPUTE PLACE-COL = BASE-COL + COL-OFFSET
+               PERFORM PlaceCell
+               COMPUTE PLACE-ROW = BASE-ROW + 1 + ROW-OFFSET
+               COMPUTE PLACE-COL = BASE-COL + COL-OFFSET
+               PERFORM PlaceCell
+               COMPUTE PLACE-ROW = BASE-ROW + 2 + ROW-OFFSET
+               COMPUTE PLACE-COL = BASE-COL + COL-OFFSET
+               PERFORM PlaceCell
+               COMPUTE PLACE-ROW = BASE-ROW + 1 + ROW-OFFSET
+               COMPUTE PLACE-COL = BASE-COL - 1 + COL-OFFSET
+               PERFORM PlaceCell
+               COMPUTE PLACE-ROW = BASE-ROW + ROW-OFFSET
+               COMPUTE PLACE-COL = BASE-COL + 1 + COL-OFFSET
+               PERFORM PlaceCell
+           END-IF
            .
        InitRandom SECTION.
            MOVE FUNCTION RANDOM(FUNCTION CURRENT-DATE(1:16))
                TO Pseudo-Random-Number
            PERFORM 1000 TIMES
-             MOVE FUNCTION RANDOM
-               TO Pseudo-Random-Number
-             COMPUTE Rounded-Random-Number=
-               Pseudo-Random-Number*X-DIM*Y-DIM
-             MOVE "2" TO FIELD(Rounded-Random-Number:1)
+             MOVE FUNCTION RANDOM TO Pseudo-Random-Number
+             COMPUTE PLACE-ROW =
+                 FUNCTION MOD(Pseudo-Random-Number * 10000, Y-DIM) + 1
+             MOVE FUNCTION RANDOM TO Pseudo-Random-Number
+             COMPUTE PLACE-COL =
+                 FUNCTION MOD(Pseudo-Random-Number * 10000, X-DIM) + 1
+             PERFORM PlaceCell
            END-PERFORM
            .
        Sleep SECTION.
@@ -138,25 +452,46 @@
                UNTIL TEMP-ROW-INCREMENT > 3
                   IF NOT (TEMP-ROW-INCREMENT = 2 AND
                      TEMP-COL-INCREMENT = 2) THEN
-                   COMPUTE INNER-ROW-INDEX = 
+                   COMPUTE INNER-ROW-INDEX =
                      ROW-INDEX + TEMP-ROW-INCREMENT - 2
-                   COMPUTE INNER-COL-INDEX = 
+                   COMPUTE INNER-COL-INDEX =
                      COL-INDEX + TEMP-COL-INCREMENT - 2
+                   SET NEIGHBOR-IN-BOUNDS TO TRUE
                    IF INNER-ROW-INDEX = 0 THEN
-                       MOVE Y-DIM TO INNER-ROW-INDEX
+                       IF WRAP-EDGES THEN
+                           MOVE Y-DIM TO INNER-ROW-INDEX
+                       ELSE
+                           SET NEIGHBOR-OUT-OF-BOUNDS TO TRUE
+                       END-IF
                    END-IF
                    IF INNER-COL-INDEX = 0 THEN
-                       MOVE X-DIM TO INNER-COL-INDEX
+                       IF WRAP-EDGES THEN
+                           MOVE X-DIM TO INNER-COL-INDEX
+                       ELSE
+                           SET NEIGHBOR-OUT-OF-BOUNDS TO TRUE
+                       END-IF
                    END-IF
                    IF INNER-ROW-INDEX > Y-DIM THEN
-                       MOVE 1 TO INNER-ROW-INDEX
+                       IF WRAP-EDGES THEN
+                           MOVE 1 TO INNER-ROW-INDEX
+                       ELSE
+                           SET NEIGHBOR-OUT-OF-BOUNDS TO TRUE
+                       END-IF
                    END-IF
                    IF INNER-COL-INDEX > X-DIM THEN
-                       MOVE 1 TO INNER-COL-INDEX
+                       IF WRAP-EDGES THEN
+                           MOVE 1 TO INNER-COL-INDEX
+                       ELSE
+                           SET NEIGHBOR-OUT-OF-BOUNDS TO TRUE
+                       END-IF
                    END-IF
-                   IF PREV-ALIVE(INNER-ROW-INDEX,INNER-COL-INDEX) THEN
-                     COMPUTE SOURROUNDING-DEAD=SOURROUNDING-DEAD + 1
-                     COMPUTE SOURROUNDING-ALIVE=SOURROUNDING-ALIVE + 1
+                   IF NEIGHBOR-IN-BOUNDS THEN
+                     IF PREV-ALIVE(INNER-ROW-INDEX,INNER-COL-INDEX)
+                       THEN
+                       COMPUTE SOURROUNDING-DEAD=SOURROUNDING-DEAD + 1
+                       COMPUTE SOURROUNDING-ALIVE=
+                         SOURROUNDING-ALIVE + 1
+                     END-IF
                    END-IF
                   END-IF
               END-PERFORM
@@ -168,7 +503,7 @@
              PERFORM VARYING ROW-INDEX FROM 1 by 1
                UNTIL ROW-INDEX > Y-DIM
                EVALUATE TRUE
-               WHEN DEAD(ROW-INDEX,COL-INDEX) AND 
+               WHEN DEAD(ROW-INDEX,COL-INDEX) AND
                    PREV-ALIVE(ROW-INDEX,COL-INDEX)
                 DISPLAY " "
                 BACKGROUND-COLOR 0
@@ -187,5 +522,5 @@
             END-PERFORM
            END-PERFORM
        EXIT.
-       
+
        END PROGRAM GOL.
