@@ -1,49 +1,226 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.  BASEM.
+       PROGRAM-ID.  CALCULATOR.
       *****************************************************************
       * Implementation des TIC TACT TOE Spiels.
-      *****************************************************************       
+      *****************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT EXPRESSION-DATA ASSIGN TO
+             "calculator/input.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EXPR-FILE-STATUS.
+           SELECT RESULT-DATA ASSIGN TO
+             "calculator/output.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RESULT-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+           FD EXPRESSION-DATA.
+           01 EXPRESSION-DATA-F.
+            05 EXPRESSION-LINE PIC X(50).
+           FD RESULT-DATA.
+           01 RESULT-DATA-F.
+            05 RESULT-LINE PIC X(80).
        WORKING-STORAGE SECTION.
        01 INPUT-STRING PIC X(50).
-       01 RESULT USAGE COMP-1.
+       01 RESULT PIC S9(12)V99.
+       01 FORMATTED-RESULT PIC Z(11)9.99-.
        01 TEMP.
            05 ITERATOR PIC 99.
            05 CURRCHAR PIC X.
-           05 CURRNUMBER-ITERATOR PIC 999.
-           05 CURRNUMBER PIC 999.
-           05 CURRNUMBERBUILDER PIC 999.
+           05 CURRNUMBER-ITERATOR PIC 99.
+           05 CURRNUMBER PIC 9(10)V99.
+           05 CURRNUMBERBUILDER PIC X(13).
+       01 DECIMAL-POINT-SW PIC X VALUE "N".
+           88 DECIMAL-POINT-SEEN VALUE "Y".
+           88 DECIMAL-POINT-NOT-SEEN VALUE "N".
+       01 EXPRESSION-STATUS PIC X VALUE " ".
+           88 EXPRESSION-VALID VALUE " ".
+           88 EXPRESSION-INVALID VALUE "E".
+       01 SEPARATOR-SEEN-SW PIC X VALUE "N".
+           88 SEPARATOR-SEEN VALUE "Y".
+       01 MODE-CHOICE PIC X VALUE "1".
+       01 QUIT-SW PIC X VALUE "N".
+           88 QUIT-REQUESTED VALUE "Y".
+       01 EXPR-EOF-SW PIC X VALUE "N".
+           88 EXPR-EOF VALUE "Y".
+       01 EXPR-FILE-STATUS PIC X(2).
+       01 RESULT-FILE-STATUS PIC X(2).
        PROCEDURE DIVISION.
-           MOVE "1\n 23 " TO INPUT-STRING
+           DISPLAY "1 - Interactive input"
+           DISPLAY "2 - Batch file (calculator/input.txt -> "
+               "calculator/output.txt)"
+           ACCEPT MODE-CHOICE
+           EVALUATE MODE-CHOICE
+           WHEN "2"
+               PERFORM BatchRun
+           WHEN OTHER
+               PERFORM InteractiveRun
+           END-EVALUATE
+           GOBACK.
+
+       InteractiveRun SECTION.
+           DISPLAY "Enter numbers separated by commas, e.g. 1,2,3.50"
+           DISPLAY "Enter QUIT to exit."
+           PERFORM UNTIL QUIT-REQUESTED
+               MOVE SPACES TO INPUT-STRING
+               ACCEPT INPUT-STRING
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(INPUT-STRING))
+                   = "QUIT"
+                   SET QUIT-REQUESTED TO TRUE
+               ELSE
+                   PERFORM Calculate
+                   IF EXPRESSION-VALID
+                       MOVE RESULT TO FORMATTED-RESULT
+                       DISPLAY "= " FUNCTION TRIM(FORMATTED-RESULT)
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
+
+       BatchRun SECTION.
+           OPEN INPUT EXPRESSION-DATA
+           IF EXPR-FILE-STATUS NOT = "00"
+               DISPLAY "CALCULATOR: UNABLE TO OPEN input.txt, STATUS="
+                   EXPR-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               OPEN OUTPUT RESULT-DATA
+               IF RESULT-FILE-STATUS NOT = "00"
+                   DISPLAY "CALCULATOR: UNABLE TO OPEN output.txt, "
+                       "STATUS=" RESULT-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   CLOSE EXPRESSION-DATA
+               ELSE
+                   PERFORM ReadExpressionFile
+                   CLOSE EXPRESSION-DATA
+                   CLOSE RESULT-DATA
+               END-IF
+           END-IF
+           .
+
+       ReadExpressionFile SECTION.
+           PERFORM UNTIL EXPR-EOF
+               READ EXPRESSION-DATA
+                   AT END
+                       SET EXPR-EOF TO TRUE
+                   NOT AT END
+                       MOVE SPACES TO INPUT-STRING
+                       MOVE EXPRESSION-LINE TO INPUT-STRING
+                       PERFORM Calculate
+                       PERFORM WriteResultLine
+               END-READ
+           END-PERFORM
+           .
+
+       WriteResultLine SECTION.
+           INITIALIZE RESULT-LINE
+           IF EXPRESSION-VALID
+               MOVE RESULT TO FORMATTED-RESULT
+               MOVE FUNCTION CONCATENATE(
+                   FUNCTION TRIM(INPUT-STRING), " = ",
+                   FUNCTION TRIM(FORMATTED-RESULT))
+                   TO RESULT-LINE
+           ELSE
+               MOVE FUNCTION CONCATENATE(
+                   FUNCTION TRIM(INPUT-STRING), " = INVALID EXPRESSION")
+                   TO RESULT-LINE
+           END-IF
+           WRITE RESULT-DATA-F FROM RESULT-LINE
+           IF RESULT-FILE-STATUS NOT = "00"
+               DISPLAY "CALCULATOR: WRITE FAILED ON output.txt, "
+                   "STATUS=" RESULT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           .
 
-           DISPLAY INPUT-STRING
-           STOP RUN.
-       
        Calculate SECTION.
            INITIALIZE RESULT
                       TEMP
+           SET EXPRESSION-VALID TO TRUE
+           SET DECIMAL-POINT-NOT-SEEN TO TRUE
+           MOVE "N" TO SEPARATOR-SEEN-SW
            Add 1 TO ITERATOR
-           PERFORM UNTIL INPUT-STRING(ITERATOR:1) = " "
-               IF INPUT-STRING(ITERATOR:1) IS NUMERIC THEN
-                   Add 1 TO CURRNUMBER-ITERATOR
-                   MOVE INPUT-STRING(ITERATOR:1) TO 
-                       CURRNUMBERBUILDER(CURRNUMBER-ITERATOR:1)
-               ELSE
-                   PERFORM AddBuildNumber
-                   INITIALIZE CURRNUMBERBUILDER
-                              CURRNUMBER-ITERATOR
+           PERFORM UNTIL EXPRESSION-INVALID OR ITERATOR > 50
+               IF INPUT-STRING(ITERATOR:1) = " "
+                   EXIT PERFORM
                END-IF
+               EVALUATE TRUE
+               WHEN INPUT-STRING(ITERATOR:1) IS NUMERIC
+                   IF CURRNUMBER-ITERATOR >= 13
+                       SET EXPRESSION-INVALID TO TRUE
+                       DISPLAY "CALCULATOR: INVALID EXPRESSION - "
+                           "NUMBER TOO LONG"
+                   ELSE
+                       Add 1 TO CURRNUMBER-ITERATOR
+                       MOVE INPUT-STRING(ITERATOR:1) TO
+                           CURRNUMBERBUILDER(CURRNUMBER-ITERATOR:1)
+                   END-IF
+               WHEN INPUT-STRING(ITERATOR:1) = "."
+                   IF DECIMAL-POINT-SEEN
+                       SET EXPRESSION-INVALID TO TRUE
+                       DISPLAY "CALCULATOR: INVALID EXPRESSION - "
+                           "TWO DECIMAL POINTS IN ONE NUMBER"
+                   ELSE
+                       IF CURRNUMBER-ITERATOR >= 13
+                           SET EXPRESSION-INVALID TO TRUE
+                           DISPLAY "CALCULATOR: INVALID EXPRESSION - "
+                               "NUMBER TOO LONG"
+                       ELSE
+                           SET DECIMAL-POINT-SEEN TO TRUE
+                           Add 1 TO CURRNUMBER-ITERATOR
+                           MOVE "." TO
+                               CURRNUMBERBUILDER(CURRNUMBER-ITERATOR:1)
+                       END-IF
+                   END-IF
+               WHEN INPUT-STRING(ITERATOR:1) = ","
+                   IF CURRNUMBER-ITERATOR = 0
+                       SET EXPRESSION-INVALID TO TRUE
+                       DISPLAY "CALCULATOR: INVALID EXPRESSION - "
+                           "MISSING NUMBER BEFORE ','"
+                   ELSE
+                       PERFORM AddBuildNumber
+                       INITIALIZE CURRNUMBERBUILDER
+                                  CURRNUMBER-ITERATOR
+                       SET DECIMAL-POINT-NOT-SEEN TO TRUE
+                   END-IF
+                   SET SEPARATOR-SEEN TO TRUE
+               WHEN OTHER
+                   SET EXPRESSION-INVALID TO TRUE
+                   DISPLAY "CALCULATOR: INVALID EXPRESSION - "
+                       "UNEXPECTED CHARACTER '" INPUT-STRING(ITERATOR:1)
+                       "'"
+               END-EVALUATE
                Add 1 TO ITERATOR
            END-PERFORM
-           PERFORM AddBuildNumber
+           IF ITERATOR > 50 AND EXPRESSION-VALID
+               SET EXPRESSION-INVALID TO TRUE
+               DISPLAY "CALCULATOR: INVALID EXPRESSION - "
+                   "EXPRESSION TOO LONG"
+           END-IF
+           IF EXPRESSION-VALID
+               IF CURRNUMBER-ITERATOR > 0
+                   PERFORM AddBuildNumber
+               ELSE
+                   IF SEPARATOR-SEEN
+                       SET EXPRESSION-INVALID TO TRUE
+                       DISPLAY "CALCULATOR: INVALID EXPRESSION - "
+                           "MISSING NUMBER AFTER ','"
+                   END-IF
+               END-IF
+           END-IF
            .
 
        AddBuildNumber Section.
-           MOVE CURRNUMBERBUILDER(1:CURRNUMBER-ITERATOR)
-                    TO CURRNUMBER
-                   ADD CURRNUMBER TO RESULT
+           IF CURRNUMBERBUILDER(CURRNUMBER-ITERATOR:1) = "."
+               SET EXPRESSION-INVALID TO TRUE
+               DISPLAY "CALCULATOR: INVALID EXPRESSION - NUMBER "
+                   "ENDS IN A DECIMAL POINT"
+           ELSE
+               MOVE FUNCTION NUMVAL(
+                   CURRNUMBERBUILDER(1:CURRNUMBER-ITERATOR))
+                   TO CURRNUMBER
+               ADD CURRNUMBER TO RESULT
+           END-IF
            .
-                   
