@@ -2,24 +2,39 @@
        PROGRAM-ID.  TICTACTOE.
       *****************************************************************
       * Implementation des TIC TACT TOE Spiels.
-      *****************************************************************       
+      *****************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT SCORE-DATA ASSIGN TO
+             "tic_tac_toe/score.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SCORE-FILE-STATUS.
+           SELECT MOVES-LOG-DATA ASSIGN TO
+             "tic_tac_toe/moves_log.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS MOVES-LOG-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+           FD SCORE-DATA.
+           01 SCORE-DATA-F.
+            05 SCORE-LINE PIC X(40).
+           FD MOVES-LOG-DATA.
+           01 MOVES-LOG-DATA-F.
+            05 MOVES-LOG-LINE PIC X(80).
        WORKING-STORAGE SECTION.
        01 SPIELFELD.
-         05 Y-ACHSE OCCURS 3.
-           07 ZELLE PIC X OCCURS 3 VALUE " ".
+         05 Y-ACHSE OCCURS 9.
+           07 ZELLE PIC X OCCURS 9 VALUE " ".
                88 LEER VALUE " ".
                88 X    VALUE "X".
                88 O    VALUE "O".
        01 TEMP-SPIELFELD.
-         05 TEMP-Y-ACHSE OCCURS 3.
-           07 TEMP-ZELLE PIC X OCCURS 3 VALUE " ".
+         05 TEMP-Y-ACHSE OCCURS 9.
+           07 TEMP-ZELLE PIC X OCCURS 9 VALUE " ".
                88 LEER VALUE " ".
                88 X    VALUE "X".
-               88 O    VALUE "O".        
+               88 O    VALUE "O".
        01 player-input-x PIC 99.
        01 player-input-y PIC 99.
        01 CURR-PLAYER PIC X VALUE "X".
@@ -29,7 +44,7 @@
            05  RESPONSE-IN-WS  PIC X         VALUE "C".
        01 ERROR-STATES.
            05 INPUT-VALIDATION PIC X         VALUE " ".
-               88 INPUT-CORRECT              VALUE " ".        
+               88 INPUT-CORRECT              VALUE " ".
                88 MORE-THAN-ONE-FIELD-FILLED VALUE "M".
                88 NO-FIELD-FILLED            VALUE "N".
                88 WRONG-VALUE-FILLED         VALUE "W".
@@ -47,10 +62,45 @@
        01 INDICES.
            05 COUNTER-COL PIC 9.
            05 COUNTER-ROW PIC 9.
+           05 ANTI-COL PIC 9.
            05 NUM-ALTERED-FIELDS PIC 9.
                88 NO-FIELD-ALTERED           VALUE 0.
                88 ONE-FIELD-ALTERED          VALUE 1.
-        
+       01 BOARD-SIZE PIC 9 VALUE 3.
+       01 GAME-MODE-CHOICE PIC 9 VALUE 1.
+       01 SINGLE-PLAYER-SW PIC X VALUE "N".
+           88 SINGLE-PLAYER VALUE "Y".
+           88 TWO-PLAYER VALUE "N".
+       01 ALREADY-SCORED-SW PIC X VALUE "N".
+           88 ALREADY-SCORED VALUE "Y".
+       01 SCORE-STATE.
+           05 SCORE-X PIC 9(5) VALUE 0.
+           05 SCORE-O PIC 9(5) VALUE 0.
+           05 SCORE-DRAW PIC 9(5) VALUE 0.
+       01 SCORE-X-ED PIC Z(4)9.
+       01 SCORE-O-ED PIC Z(4)9.
+       01 SCORE-DRAW-ED PIC Z(4)9.
+       01 SCORE-X-X PIC X(6).
+       01 SCORE-O-X PIC X(6).
+       01 SCORE-DRAW-X PIC X(6).
+       01 SCORE-FILE-STATUS PIC X(2).
+       01 MOVES-LOG-FILE-STATUS PIC X(2).
+       01 MOVE-COUNTER PIC 9(4) VALUE 0.
+       01 MOVE-COUNTER-ED PIC Z(3)9.
+       01 LAST-ROW-ED PIC 9.
+       01 LAST-COL-ED PIC 9.
+       01 TEXT-ROW-INPUT PIC 9.
+       01 TEXT-COL-INPUT PIC 9.
+       01 TEXT-ROW-LINE PIC X(30).
+       01 TEXT-ROW-POS PIC 99.
+       01 COMPUTER-MOVE-SW PIC X VALUE "N".
+           88 COMPUTER-MOVE-FOUND VALUE "Y".
+           88 COMPUTER-MOVE-NOT-FOUND VALUE "N".
+       01 CM-ROW PIC 9.
+       01 CM-COL PIC 9.
+       01 OPPONENT-SYMBOL PIC X.
+       01 SAVE-CURR-PLAYER PIC X.
+
        SCREEN SECTION.
         01  DATA-ENTRY-SCREEN.
           05  VALUE "TIC TAC TOE" BLANK SCREEN          LINE 1 COL 35.
@@ -64,24 +114,24 @@
           05  VALUE "   |   |   "                       LINE 7 COL 30.
           05 Zells.
            06  Z11                                       LINE 3 COL 31
-                   PIC X USING ZELLE(1,1).                 
+                   PIC X USING ZELLE(1,1).
            06  Z12                                       LINE 3 COL 35
                    PIC X USING ZELLE(1,2).
            06  Z13                                       LINE 3 COL 39
                    PIC X USING ZELLE(1,3).
            06  Z21                                       LINE 5 COL 31
-                   PIC X USING ZELLE(2,1).                 
+                   PIC X USING ZELLE(2,1).
            06  Z22                                       LINE 5 COL 35
                    PIC X USING ZELLE(2,2).
            06  Z23                                       LINE 5 COL 39
                    PIC X USING ZELLE(2,3).
            06  Z31                                       LINE 7 COL 31
-                   PIC X USING ZELLE(3,1).                 
+                   PIC X USING ZELLE(3,1).
            06  Z32                                       LINE 7 COL 35
                    PIC X USING ZELLE(3,2).
            06  Z33                                       LINE 7 COL 39
                    PIC X USING ZELLE(3,3).
-          05  ERROR-MESSAGE-FIELD 
+          05  ERROR-MESSAGE-FIELD
                            FOREGROUND-COLOR IS 5         LINE 9 COL 30
                            PIC X(30)     FROM ERROR-MESSAGE.
           05  VALUE "N - NEW GAME"                       LINE 11 COL 30.
@@ -91,36 +141,82 @@
                             PIC X         TO RESPONSE-IN-WS.
 
        PROCEDURE DIVISION.
+           PERFORM Setup
+           IF BOARD-SIZE = 3
+               PERFORM ClassicScreenGame
+           ELSE
+               PERFORM TextBoardGame
+           END-IF
+           PERFORM Teardown
+           GOBACK.
+
+       Setup SECTION.
+           DISPLAY "Board size (3-9), N x N:"
+           ACCEPT BOARD-SIZE
+           PERFORM UNTIL BOARD-SIZE >= 3 AND BOARD-SIZE <= 9
+               DISPLAY "Please enter a size between 3 and 9:"
+               ACCEPT BOARD-SIZE
+           END-PERFORM
+
+           DISPLAY "1 - Two players  2 - Single player vs computer"
+           ACCEPT GAME-MODE-CHOICE
+           IF GAME-MODE-CHOICE = 2
+               SET SINGLE-PLAYER TO TRUE
+           ELSE
+               SET TWO-PLAYER TO TRUE
+           END-IF
+
+           PERFORM LoadScores
+           PERFORM OpenMovesLog
            MOVE SPIELFELD to TEMP-SPIELFELD
+       EXIT.
+
+       Teardown SECTION.
+           PERFORM SaveScores
+           IF MOVES-LOG-FILE-STATUS = "00"
+               CLOSE MOVES-LOG-DATA
+           END-IF
+       EXIT.
+
+       ClassicScreenGame SECTION.
            PERFORM UNTIL RESPONSE-IN-WS = "Q"
                MOVE SPIELFELD to TEMP-SPIELFELD
                DISPLAY DATA-ENTRY-SCREEN
                IF NOT GAME-FULL AND NOT PLAYER-WON THEN
-                   ACCEPT Zells
-                   PERFORM Check-Input
-                   IF INPUT-CORRECT THEN
+                   IF SINGLE-PLAYER AND PLAYER-O
+                       PERFORM ComputerMove
                        MOVE SPIELFELD to TEMP-SPIELFELD
+                       PERFORM LogMove
                        PERFORM Check-Winning-State
                        PERFORM Switch-Current-Player
-                   ELSE 
-      *                Reset game state
-                       MOVE TEMP-SPIELFELD TO SPIELFELD
-                       EVALUATE TRUE
-                       WHEN MORE-THAN-ONE-FIELD-FILLED
-                           MOVE "Only alter one field!" 
-                               TO ERROR-MESSAGE
-                       WHEN NO-FIELD-FILLED
-                           MOVE "Enter a value in a cell!" 
-                               TO ERROR-MESSAGE
-                       WHEN WRONG-VALUE-FILLED
-                           MOVE "Only enter you own symbol!"
-                               TO ERROR-MESSAGE
-                       WHEN EXISTING-VALUE-ALTERED
-                           MOVE "Don't alter existing values!"
-                               TO ERROR-MESSAGE
-                       WHEN OTHER
-                           MOVE INPUT-VALIDATION TO ERROR-MESSAGE
-                       END-EVALUATE
+                   ELSE
+                       ACCEPT Zells
+                       PERFORM Check-Input
+                       IF INPUT-CORRECT THEN
+                           MOVE SPIELFELD to TEMP-SPIELFELD
+                           PERFORM LogMove
+                           PERFORM Check-Winning-State
+                           PERFORM Switch-Current-Player
+                       ELSE
+      *                    Reset game state
+                           MOVE TEMP-SPIELFELD TO SPIELFELD
+                           EVALUATE TRUE
+                           WHEN MORE-THAN-ONE-FIELD-FILLED
+                               MOVE "Only alter one field!"
+                                   TO ERROR-MESSAGE
+                           WHEN NO-FIELD-FILLED
+                               MOVE "Enter a value in a cell!"
+                                   TO ERROR-MESSAGE
+                           WHEN WRONG-VALUE-FILLED
+                               MOVE "Only enter you own symbol!"
+                                   TO ERROR-MESSAGE
+                           WHEN EXISTING-VALUE-ALTERED
+                               MOVE "Don't alter existing values!"
+                                   TO ERROR-MESSAGE
+                           WHEN OTHER
+                               MOVE INPUT-VALIDATION TO ERROR-MESSAGE
+                           END-EVALUATE
+                       END-IF
                    END-IF
                ELSE
                    MOVE " " TO RESPONSE-IN-WS
@@ -133,67 +229,322 @@
                                       TEMP-SPIELFELD
                                       ERROR-STATES
                                       GAME-STATES
+                           MOVE "N" TO ALREADY-SCORED-SW
                        WHEN = "Q"
-                           GOBACK
+                           CONTINUE
+                       END-EVALUATE
                    END-PERFORM
-               END-IF   
+               END-IF
            END-PERFORM
+       EXIT.
 
-           GOBACK.
+       TextBoardGame SECTION.
+           PERFORM UNTIL RESPONSE-IN-WS = "Q"
+               PERFORM DisplayTextBoard
+               IF NOT GAME-FULL AND NOT PLAYER-WON THEN
+                   IF SINGLE-PLAYER AND PLAYER-O
+                       PERFORM ComputerMove
+                   ELSE
+                       PERFORM PromptTextMove
+                   END-IF
+                   IF INPUT-CORRECT THEN
+                       PERFORM LogMove
+                       MOVE SPIELFELD TO TEMP-SPIELFELD
+                       PERFORM Check-Winning-State
+                       PERFORM Switch-Current-Player
+                   ELSE
+                       DISPLAY ERROR-MESSAGE
+                   END-IF
+               ELSE
+                   DISPLAY ERROR-MESSAGE
+                   DISPLAY "N - NEW GAME   Q - QUIT"
+                   ACCEPT RESPONSE-IN-WS
+                   EVALUATE RESPONSE-IN-WS
+                   WHEN "N"
+                       INITIALIZE SPIELFELD
+                                  TEMP-SPIELFELD
+                                  ERROR-STATES
+                                  GAME-STATES
+                       MOVE "N" TO ALREADY-SCORED-SW
+                   WHEN OTHER
+                       CONTINUE
+                   END-EVALUATE
+               END-IF
+           END-PERFORM
+       EXIT.
+
+       DisplayTextBoard SECTION.
+           DISPLAY " "
+           DISPLAY "Current player: " CURR-PLAYER
+           PERFORM VARYING COUNTER-ROW FROM 1 BY 1
+               UNTIL COUNTER-ROW > BOARD-SIZE
+               MOVE SPACES TO TEXT-ROW-LINE
+               MOVE 1 TO TEXT-ROW-POS
+               PERFORM VARYING COUNTER-COL FROM 1 BY 1
+                   UNTIL COUNTER-COL > BOARD-SIZE
+                   MOVE ZELLE(COUNTER-ROW,COUNTER-COL) TO
+                       TEXT-ROW-LINE(TEXT-ROW-POS:1)
+                   ADD 1 TO TEXT-ROW-POS
+                   IF COUNTER-COL < BOARD-SIZE
+                       MOVE "|" TO TEXT-ROW-LINE(TEXT-ROW-POS:1)
+                       ADD 1 TO TEXT-ROW-POS
+                   END-IF
+               END-PERFORM
+               DISPLAY TEXT-ROW-LINE(1:TEXT-ROW-POS - 1)
+           END-PERFORM
+       EXIT.
+
+       PromptTextMove SECTION.
+           INITIALIZE ERROR-STATES
+           DISPLAY "Enter row (1-" BOARD-SIZE "):"
+           ACCEPT TEXT-ROW-INPUT
+           DISPLAY "Enter column (1-" BOARD-SIZE "):"
+           ACCEPT TEXT-COL-INPUT
+           IF TEXT-ROW-INPUT < 1 OR TEXT-ROW-INPUT > BOARD-SIZE OR
+               TEXT-COL-INPUT < 1 OR TEXT-COL-INPUT > BOARD-SIZE
+               SET WRONG-VALUE-FILLED TO TRUE
+               MOVE "Row/column out of range!" TO ERROR-MESSAGE
+           ELSE
+               IF ZELLE(TEXT-ROW-INPUT,TEXT-COL-INPUT) NOT = " "
+                   SET EXISTING-VALUE-ALTERED TO TRUE
+                   MOVE "That cell is already taken!" TO
+                       ERROR-MESSAGE
+               ELSE
+                   MOVE CURR-PLAYER TO
+                       ZELLE(TEXT-ROW-INPUT,TEXT-COL-INPUT)
+                   MOVE TEXT-ROW-INPUT TO LAST-ROW
+                   MOVE TEXT-COL-INPUT TO LAST-COL
+                   SET INPUT-CORRECT TO TRUE
+               END-IF
+           END-IF
+       EXIT.
 
        Check-Winning-State SECTION.
            PERFORM Check-Player-Won
            IF PLAYER-WON THEN
                MOVE "YOU WON!!!!!" TO ERROR-MESSAGE
+               IF NOT ALREADY-SCORED
+                   PERFORM RecordWin
+                   SET ALREADY-SCORED TO TRUE
+               END-IF
+           ELSE
+               PERFORM Check-Game-Finished
+               IF GAME-FULL THEN
+                   MOVE "DRAW GAME!" TO ERROR-MESSAGE
+                   IF NOT ALREADY-SCORED
+                       ADD 1 TO SCORE-DRAW
+                       SET ALREADY-SCORED TO TRUE
+                   END-IF
+               END-IF
            END-IF
-           PERFORM Check-Game-Finished
-           IF GAME-FULL THEN
-               MOVE "GAME OVER!" TO ERROR-MESSAGE
+       EXIT.
+
+       RecordWin SECTION.
+           EVALUATE TRUE
+           WHEN PLAYER-X
+               ADD 1 TO SCORE-X
+           WHEN PLAYER-O
+               ADD 1 TO SCORE-O
+           END-EVALUATE
+       EXIT.
+
+       LoadScores SECTION.
+           OPEN INPUT SCORE-DATA
+           IF SCORE-FILE-STATUS = "00"
+               READ SCORE-DATA
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       UNSTRING SCORE-LINE DELIMITED BY SPACE
+                           INTO SCORE-X-X SCORE-O-X SCORE-DRAW-X
+                       IF FUNCTION TEST-NUMVAL(SCORE-X-X) = 0
+                           MOVE FUNCTION NUMVAL(SCORE-X-X) TO SCORE-X
+                       END-IF
+                       IF FUNCTION TEST-NUMVAL(SCORE-O-X) = 0
+                           MOVE FUNCTION NUMVAL(SCORE-O-X) TO SCORE-O
+                       END-IF
+                       IF FUNCTION TEST-NUMVAL(SCORE-DRAW-X) = 0
+                           MOVE FUNCTION NUMVAL(SCORE-DRAW-X)
+                               TO SCORE-DRAW
+                       END-IF
+               END-READ
+               CLOSE SCORE-DATA
+           END-IF
+       EXIT.
+
+       SaveScores SECTION.
+           OPEN OUTPUT SCORE-DATA
+           IF SCORE-FILE-STATUS = "00"
+               MOVE SCORE-X TO SCORE-X-ED
+               MOVE SCORE-O TO SCORE-O-ED
+               MOVE SCORE-DRAW TO SCORE-DRAW-ED
+               MOVE FUNCTION CONCATENATE(
+                   FUNCTION TRIM(SCORE-X-ED), " ",
+                   FUNCTION TRIM(SCORE-O-ED), " ",
+                   FUNCTION TRIM(SCORE-DRAW-ED))
+                   TO SCORE-LINE
+               WRITE SCORE-DATA-F FROM SCORE-LINE
+               CLOSE SCORE-DATA
+           END-IF
+       EXIT.
+
+       OpenMovesLog SECTION.
+           OPEN OUTPUT MOVES-LOG-DATA
+           IF MOVES-LOG-FILE-STATUS NOT = "00"
+               DISPLAY "TICTACTOE: UNABLE TO OPEN moves_log.txt, "
+                   "STATUS=" MOVES-LOG-FILE-STATUS
            END-IF
        EXIT.
 
+       LogMove SECTION.
+           IF MOVES-LOG-FILE-STATUS = "00"
+               ADD 1 TO MOVE-COUNTER
+               MOVE MOVE-COUNTER TO MOVE-COUNTER-ED
+               MOVE LAST-ROW TO LAST-ROW-ED
+               MOVE LAST-COL TO LAST-COL-ED
+               MOVE FUNCTION CONCATENATE("Move ",
+                   FUNCTION TRIM(MOVE-COUNTER-ED), ": ", CURR-PLAYER,
+                   " at (", FUNCTION TRIM(LAST-ROW-ED), ",",
+                   FUNCTION TRIM(LAST-COL-ED), ")")
+                   TO MOVES-LOG-LINE
+               WRITE MOVES-LOG-DATA-F FROM MOVES-LOG-LINE
+           END-IF
+       EXIT.
+
+       ComputerMove SECTION.
+           SET INPUT-CORRECT TO TRUE
+           PERFORM FindWinningMove
+           IF NOT COMPUTER-MOVE-FOUND
+               PERFORM FindBlockingMove
+           END-IF
+           IF NOT COMPUTER-MOVE-FOUND
+               PERFORM FindAnyMove
+           END-IF
+           IF COMPUTER-MOVE-FOUND
+               MOVE CURR-PLAYER TO ZELLE(CM-ROW,CM-COL)
+               MOVE CM-ROW TO LAST-ROW
+               MOVE CM-COL TO LAST-COL
+           END-IF
+       EXIT.
+
+       FindWinningMove SECTION.
+           SET COMPUTER-MOVE-NOT-FOUND TO TRUE
+           PERFORM VARYING COUNTER-ROW FROM 1 BY 1
+               UNTIL COUNTER-ROW > BOARD-SIZE
+               PERFORM VARYING COUNTER-COL FROM 1 BY 1
+                   UNTIL COUNTER-COL > BOARD-SIZE
+                   IF COMPUTER-MOVE-NOT-FOUND AND
+                       ZELLE(COUNTER-ROW,COUNTER-COL) = " "
+                       MOVE CURR-PLAYER TO
+                           ZELLE(COUNTER-ROW,COUNTER-COL)
+                       MOVE COUNTER-ROW TO LAST-ROW
+                       MOVE COUNTER-COL TO LAST-COL
+                       PERFORM Check-Player-Won
+                       IF PLAYER-WON
+                           SET COMPUTER-MOVE-FOUND TO TRUE
+                           MOVE COUNTER-ROW TO CM-ROW
+                           MOVE COUNTER-COL TO CM-COL
+                       END-IF
+                       MOVE " " TO ZELLE(COUNTER-ROW,COUNTER-COL)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+       EXIT.
+
+       FindBlockingMove SECTION.
+           SET COMPUTER-MOVE-NOT-FOUND TO TRUE
+           IF PLAYER-X
+               MOVE "O" TO OPPONENT-SYMBOL
+           ELSE
+               MOVE "X" TO OPPONENT-SYMBOL
+           END-IF
+           PERFORM VARYING COUNTER-ROW FROM 1 BY 1
+               UNTIL COUNTER-ROW > BOARD-SIZE
+               PERFORM VARYING COUNTER-COL FROM 1 BY 1
+                   UNTIL COUNTER-COL > BOARD-SIZE
+                   IF COMPUTER-MOVE-NOT-FOUND AND
+                       ZELLE(COUNTER-ROW,COUNTER-COL) = " "
+                       MOVE OPPONENT-SYMBOL TO
+                           ZELLE(COUNTER-ROW,COUNTER-COL)
+                       MOVE COUNTER-ROW TO LAST-ROW
+                       MOVE COUNTER-COL TO LAST-COL
+                       MOVE CURR-PLAYER TO SAVE-CURR-PLAYER
+                       MOVE OPPONENT-SYMBOL TO CURR-PLAYER
+                       PERFORM Check-Player-Won
+                       MOVE SAVE-CURR-PLAYER TO CURR-PLAYER
+                       IF PLAYER-WON
+                           SET COMPUTER-MOVE-FOUND TO TRUE
+                           MOVE COUNTER-ROW TO CM-ROW
+                           MOVE COUNTER-COL TO CM-COL
+                       END-IF
+                       MOVE " " TO ZELLE(COUNTER-ROW,COUNTER-COL)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+       EXIT.
+
+       FindAnyMove SECTION.
+           SET COMPUTER-MOVE-NOT-FOUND TO TRUE
+           PERFORM VARYING COUNTER-ROW FROM 1 BY 1
+               UNTIL COUNTER-ROW > BOARD-SIZE
+               PERFORM VARYING COUNTER-COL FROM 1 BY 1
+                   UNTIL COUNTER-COL > BOARD-SIZE
+                   IF COMPUTER-MOVE-NOT-FOUND AND
+                       ZELLE(COUNTER-ROW,COUNTER-COL) = " "
+                       SET COMPUTER-MOVE-FOUND TO TRUE
+                       MOVE COUNTER-ROW TO CM-ROW
+                       MOVE COUNTER-COL TO CM-COL
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+       EXIT.
+
        Check-Player-Won SECTION.
            SET PLAYER-WON TO TRUE
            PERFORM VARYING COUNTER-COL FROM 1 BY 1
-             UNTIL COUNTER-COL > 3
+             UNTIL COUNTER-COL > BOARD-SIZE
                IF ZELLE(LAST-ROW,COUNTER-COL) NOT = CURR-PLAYER THEN
                    SET NO-WINNER TO TRUE
-               END-IF               
+               END-IF
            END-PERFORM
            IF NO-WINNER THEN
                SET PLAYER-WON TO TRUE
                PERFORM VARYING COUNTER-ROW FROM 1 BY 1
-                 UNTIL COUNTER-ROW > 3
+                 UNTIL COUNTER-ROW > BOARD-SIZE
                    IF ZELLE(COUNTER-ROW,LAST-COL) NOT = CURR-PLAYER THEN
                        SET NO-WINNER TO TRUE
-                   END-IF   
+                   END-IF
                END-PERFORM
            END-IF
            IF NO-WINNER THEN
                SET PLAYER-WON TO TRUE
                PERFORM VARYING COUNTER-ROW FROM 1 BY 1
-                 UNTIL COUNTER-ROW > 3
+                 UNTIL COUNTER-ROW > BOARD-SIZE
                    IF ZELLE(COUNTER-ROW,COUNTER-ROW) NOT = CURR-PLAYER
                      THEN
                        SET NO-WINNER TO TRUE
-                   END-IF   
+                   END-IF
                END-PERFORM
            END-IF
            IF NO-WINNER THEN
-              IF ZELLE(3,1) = CURR-PLAYER AND
-                 ZELLE(2,2) = CURR-PLAYER AND
-                 ZELLE(1,3) = CURR-PLAYER THEN
-                 SET PLAYER-WON TO TRUE
-              END-IF
+              SET PLAYER-WON TO TRUE
+              PERFORM VARYING COUNTER-ROW FROM 1 BY 1
+                UNTIL COUNTER-ROW > BOARD-SIZE
+                  COMPUTE ANTI-COL = BOARD-SIZE - COUNTER-ROW + 1
+                  IF ZELLE(COUNTER-ROW,ANTI-COL) NOT = CURR-PLAYER
+                    THEN
+                      SET NO-WINNER TO TRUE
+                  END-IF
+              END-PERFORM
            END-IF
        EXIT.
 
        Check-Game-Finished SECTION.
            SET GAME-FULL TO TRUE
            PERFORM VARYING COUNTER-COL FROM 1 BY 1
-               UNTIL COUNTER-COL > 3
+               UNTIL COUNTER-COL > BOARD-SIZE
                PERFORM VARYING COUNTER-ROW FROM 1 BY 1
-                   UNTIL COUNTER-ROW > 3
+                   UNTIL COUNTER-ROW > BOARD-SIZE
                    IF TEMP-ZELLE(COUNTER-ROW,COUNTER-COL) = " "
                      THEN
                        SET GAME-NOT-FULL TO TRUE
@@ -206,10 +557,10 @@
            INITIALIZE INDICES
                       ERROR-STATES
            PERFORM VARYING COUNTER-COL FROM 1 BY 1
-               UNTIL COUNTER-COL > 3
+               UNTIL COUNTER-COL > BOARD-SIZE
                PERFORM VARYING COUNTER-ROW FROM 1 BY 1
-                   UNTIL COUNTER-ROW > 3
-                   IF ZELLE(COUNTER-ROW,COUNTER-COL) NOT = 
+                   UNTIL COUNTER-ROW > BOARD-SIZE
+                   IF ZELLE(COUNTER-ROW,COUNTER-COL) NOT =
                        TEMP-ZELLE(COUNTER-ROW,COUNTER-COL) THEN
                        ADD 1 TO NUM-ALTERED-FIELDS
                        MOVE COUNTER-COL TO LAST-COL
@@ -240,6 +591,5 @@
                SET PLAYER-X TO TRUE
            END-EVALUATE
        EXIT.
-           
+
        END PROGRAM TICTACTOE.
-           
