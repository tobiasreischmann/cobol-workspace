@@ -1,7 +1,17 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DIAMOND.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIAMOND-DATA ASSIGN TO
+             "diamond/output.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS DIAMOND-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+           FD DIAMOND-DATA.
+           01 DIAMOND-DATA-F.
+            05 DIAMOND-LINE PIC X(200).
        WORKING-STORAGE SECTION.
        01  Char-Value.
            05 Numeric-Value USAGE BINARY-CHAR.
@@ -11,62 +21,120 @@
        01  DiamondSize PIC 99.
        01  TempSize PIC 99.
        01  NumberOfSpaces PIC 99.
+       01  FILL-CHOICE PIC X VALUE "1".
+           88 SOLID-FILL VALUE "2".
+       01  BOLD-CHOICE PIC X VALUE "N".
+           88 BOLD-MODE VALUE "Y", "y".
+       01  OUTPUT-CHOICE PIC X VALUE "1".
+           88 OUTPUT-TO-FILE VALUE "2".
+       01  WIDTH-MULT PIC 9 VALUE 1.
+       01  APPEND-CHAR-VALUE PIC X.
+       01  LINE-BUFFER PIC X(200).
+       01  LINE-LENGTH PIC 999 VALUE 0.
+       01  DIAMOND-FILE-STATUS PIC X(2).
 
        PROCEDURE DIVISION.
-           DISPLAY "Enter capital letter:"
-           ACCEPT Char-Value
+           PERFORM UNTIL Numeric-Value >= 65 AND Numeric-Value <= 90
+               DISPLAY "Enter capital letter (A-Z):"
+               ACCEPT Char-Value
+               IF Numeric-Value < 65 OR Numeric-Value > 90
+                   DISPLAY "Please enter a single capital letter, A-Z."
+               END-IF
+           END-PERFORM
+
+           DISPLAY "1 - Outline diamond"
+           DISPLAY "2 - Solid diamond"
+           ACCEPT FILL-CHOICE
+
+           DISPLAY "Double-struck (bold) output? Y/N"
+           ACCEPT BOLD-CHOICE
+           IF BOLD-MODE
+               MOVE 2 TO WIDTH-MULT
+           ELSE
+               MOVE 1 TO WIDTH-MULT
+           END-IF
+
+           DISPLAY "1 - Display to the terminal"
+           DISPLAY "2 - Write to diamond/output.txt"
+           ACCEPT OUTPUT-CHOICE
+
+           IF OUTPUT-TO-FILE
+               OPEN OUTPUT DIAMOND-DATA
+               IF DIAMOND-FILE-STATUS NOT = "00"
+                   DISPLAY "DIAMOND: UNABLE TO OPEN output.txt, "
+                       "STATUS=" DIAMOND-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   MOVE "1" TO OUTPUT-CHOICE
+               END-IF
+           END-IF
+
            PERFORM Calculate-Diamond-Size
            COMPUTE Counter = DiamondSize - 1
 
       * Print the first 'A' Row
            PERFORM PRINT-HEAD-COLUMN
 
-      * Print all rows until the middle one    
+      * Print all rows until the middle one
            PERFORM Counter TIMES
                Add 1 to Curr-Numeric-Value
                PERFORM PRINT-MIDDLE-COLUMN
-           END-PERFORM 
+           END-PERFORM
 
       * Print the middle row
            Add 1 to Curr-Numeric-Value
            PERFORM PRINT-MIDDLE-COLUMN
-           
+
       * Print all rows until the final row
            PERFORM Counter TIMES
                Add -1 to Curr-Numeric-Value
                PERFORM PRINT-MIDDLE-COLUMN
-           END-PERFORM 
-           
+           END-PERFORM
+
       * Print the final 'A' row
            Add -1 to Curr-Numeric-Value
            PERFORM PRINT-HEAD-COLUMN
+
+           IF OUTPUT-TO-FILE
+               CLOSE DIAMOND-DATA
+           END-IF
            GOBACK.
 
        PRINT-HEAD-COLUMN Section.
+           INITIALIZE LINE-BUFFER
+           MOVE 0 TO LINE-LENGTH
            PERFORM Calculate-Spaces-Before
 
-           Perform Print-Spaces
+           Perform Append-Spaces
 
-           DISPLAY "A" WITH NO ADVANCING
+           MOVE "A" TO APPEND-CHAR-VALUE
+           PERFORM Append-Char
 
-           Perform Print-Spaces
-           DISPLAY " "
+           Perform Append-Spaces
+           PERFORM Emit-Line
        Exit.
 
        PRINT-MIDDLE-COLUMN Section.
+           INITIALIZE LINE-BUFFER
+           MOVE 0 TO LINE-LENGTH
            PERFORM Calculate-Spaces-Before
-           Perform Print-Spaces
+           Perform Append-Spaces
 
-           DISPLAY Curr-Char-Value WITH NO ADVANCING
+           MOVE Curr-Char-Value TO APPEND-CHAR-VALUE
+           PERFORM Append-Char
 
            PERFORM Calculate-Spaces-Within
-           Perform Print-Spaces
+           IF SOLID-FILL
+               PERFORM Append-Fill-Chars
+           ELSE
+               Perform Append-Spaces
+           END-IF
 
-           DISPLAY Curr-Char-Value WITH NO ADVANCING
+           MOVE Curr-Char-Value TO APPEND-CHAR-VALUE
+           PERFORM Append-Char
 
            PERFORM Calculate-Spaces-Before
-           Perform Print-Spaces
-           DISPLAY " "
+           Perform Append-Spaces
+           PERFORM Emit-Line
        Exit.
 
        Calculate-Diamond-Size SECTION.
@@ -76,7 +144,7 @@
 
        Calculate-Spaces-Within SECTION.
            PERFORM Calculate-Spaces-Before
-           COMPUTE NumberOfSpaces = 
+           COMPUTE NumberOfSpaces =
              (2 * (DiamondSize - (NumberOfSpaces + 1))) + 1
            .
        EXIT.
@@ -86,10 +154,41 @@
            .
        EXIT.
 
-       Print-Spaces SECTION.
+       Append-Spaces SECTION.
            PERFORM NumberOfSpaces TIMES
-               DISPLAY " " WITH NO ADVANCING
+               PERFORM WIDTH-MULT TIMES
+                   ADD 1 TO LINE-LENGTH
+                   MOVE " " TO LINE-BUFFER(LINE-LENGTH:1)
+               END-PERFORM
            END-PERFORM
        EXIT.
 
+       Append-Char SECTION.
+           PERFORM WIDTH-MULT TIMES
+               ADD 1 TO LINE-LENGTH
+               MOVE APPEND-CHAR-VALUE TO LINE-BUFFER(LINE-LENGTH:1)
+           END-PERFORM
+       EXIT.
+
+       Append-Fill-Chars SECTION.
+           MOVE Curr-Char-Value TO APPEND-CHAR-VALUE
+           PERFORM NumberOfSpaces TIMES
+               PERFORM Append-Char
+           END-PERFORM
+       EXIT.
+
+       Emit-Line SECTION.
+           IF OUTPUT-TO-FILE
+               MOVE LINE-BUFFER(1:LINE-LENGTH) TO DIAMOND-LINE
+               WRITE DIAMOND-DATA-F FROM DIAMOND-LINE
+               IF DIAMOND-FILE-STATUS NOT = "00"
+                   DISPLAY "DIAMOND: WRITE FAILED ON output.txt, "
+                       "STATUS=" DIAMOND-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           ELSE
+               DISPLAY LINE-BUFFER(1:LINE-LENGTH)
+           END-IF
+       EXIT.
+
        END PROGRAM DIAMOND.
