@@ -1,39 +1,112 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FIZZBUZZ.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAINING-LOG-DATA ASSIGN TO
+             "fizzbuzz/training_log.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS LOG-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+           FD TRAINING-LOG-DATA.
+           01 TRAINING-LOG-F.
+            05 LOG-LINE PIC X(120).
 
        WORKING-STORAGE SECTION.
+       01 RANGE-START PIC 999 VALUE 1.
+       01 RANGE-END PIC 999 VALUE 100.
+       01 DIVISOR-1 PIC 99 VALUE 3.
+       01 WORD-1 PIC X(10) VALUE "FIZZ".
+       01 DIVISOR-2 PIC 99 VALUE 5.
+       01 WORD-2 PIC X(10) VALUE "BUZZ".
+       01 DIVISOR-3 PIC 99 VALUE 0.
+       01 WORD-3 PIC X(10) VALUE "BANG".
+       01 CUSTOMIZE-CHOICE PIC X VALUE "N".
+           88 CUSTOMIZE-PARAMETERS VALUE "Y", "y".
        01 INPUT-FIELD PIC 999.
        01 OUTPUT-FIELD PIC ZZ9.
-       01 STATUS-FIZZBUZZ PIC X(8) VALUE SPACE.
+       01 STATUS-FIZZBUZZ PIC X(32) VALUE SPACE.
          88 NONE            VALUE SPACE.
-         88 FIZZ            VALUE 'FIZZ'.
-         88 BUZZ            VALUE 'BUZZ'.
-         88 FIZZBUZZ        VALUE 'FIZZBUZZ'.
+       01 TO-APPEND PIC X(10).
+       01 LOG-FILE-STATUS PIC X(2).
+       01 LOG-LINE-WS PIC X(120).
+       01 RUN-TIMESTAMP PIC X(21).
+       01 RANGE-START-ED PIC ZZ9.
+       01 RANGE-END-ED PIC ZZ9.
+       01 DIVISOR-1-ED PIC Z9.
+       01 DIVISOR-2-ED PIC Z9.
+       01 DIVISOR-3-ED PIC Z9.
 
        PROCEDURE DIVISION.
-           PERFORM VARYING INPUT-FIELD FROM 1 by 1
-             UNTIL INPUT-FIELD > 100
+           DISPLAY "Customize range and divisors? Y/N"
+           ACCEPT CUSTOMIZE-CHOICE
+           IF CUSTOMIZE-PARAMETERS
+               PERFORM PromptParameters
+           END-IF
+
+           PERFORM OpenLog
+
+           PERFORM VARYING INPUT-FIELD FROM RANGE-START by 1
+             UNTIL INPUT-FIELD > RANGE-END
                PERFORM CALC-FIZZBUZZ
                PERFORM PRINT-FIZZBUZZ
+               PERFORM WriteLogLine
            END-PERFORM
+
+           IF LOG-FILE-STATUS = "00"
+               CLOSE TRAINING-LOG-DATA
+           END-IF
            GOBACK
            .
 
+       PromptParameters SECTION.
+           DISPLAY "Range start:"
+           ACCEPT RANGE-START
+           DISPLAY "Range end (up to 998):"
+           ACCEPT RANGE-END
+           PERFORM UNTIL RANGE-END <= 998
+               DISPLAY "Please enter a range end of 998 or less:"
+               ACCEPT RANGE-END
+           END-PERFORM
+           DISPLAY "First divisor:"
+           ACCEPT DIVISOR-1
+           DISPLAY "Word for first divisor:"
+           ACCEPT WORD-1
+           DISPLAY "Second divisor:"
+           ACCEPT DIVISOR-2
+           DISPLAY "Word for second divisor:"
+           ACCEPT WORD-2
+           DISPLAY "Third divisor (0 to disable):"
+           ACCEPT DIVISOR-3
+           DISPLAY "Word for third divisor:"
+           ACCEPT WORD-3
+       EXIT.
+
        CALC-FIZZBUZZ SECTION.
            INITIALIZE STATUS-FIZZBUZZ
-           IF FUNCTION MOD(INPUT-FIELD,3) equal 0 THEN
-               SET FIZZ TO TRUE
+           IF DIVISOR-1 > 0 AND
+               FUNCTION MOD(INPUT-FIELD,DIVISOR-1) equal 0 THEN
+               MOVE WORD-1 TO TO-APPEND
+               PERFORM AppendWord
            END-IF
-           IF FUNCTION MOD(INPUT-FIELD,5) equal 0 THEN
-               IF FIZZ THEN
-                   SET FIZZBUZZ TO TRUE
-               ELSE
-                   SET BUZZ TO TRUE    
-               END-IF
+           IF DIVISOR-2 > 0 AND
+               FUNCTION MOD(INPUT-FIELD,DIVISOR-2) equal 0 THEN
+               MOVE WORD-2 TO TO-APPEND
+               PERFORM AppendWord
+           END-IF
+           IF DIVISOR-3 > 0 AND
+               FUNCTION MOD(INPUT-FIELD,DIVISOR-3) equal 0 THEN
+               MOVE WORD-3 TO TO-APPEND
+               PERFORM AppendWord
            END-IF
        EXIT.
+
+       AppendWord SECTION.
+           MOVE FUNCTION CONCATENATE(FUNCTION TRIM(STATUS-FIZZBUZZ),
+               FUNCTION TRIM(TO-APPEND)) TO STATUS-FIZZBUZZ
+       EXIT.
+
        PRINT-FIZZBUZZ SECTION.
            IF NONE THEN
                MOVE INPUT-FIELD TO OUTPUT-FIELD
@@ -42,5 +115,56 @@
                DISPLAY STATUS-FIZZBUZZ
            END-IF
        EXIT.
-      
+
+       OpenLog SECTION.
+           OPEN EXTEND TRAINING-LOG-DATA
+           IF LOG-FILE-STATUS = "35"
+               OPEN OUTPUT TRAINING-LOG-DATA
+           END-IF
+           IF LOG-FILE-STATUS NOT = "00"
+               DISPLAY "FIZZBUZZ: UNABLE TO OPEN training_log.txt, "
+                   "STATUS=" LOG-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM WriteLogHeader
+           END-IF
+       EXIT.
+
+       WriteLogHeader SECTION.
+           MOVE FUNCTION CURRENT-DATE TO RUN-TIMESTAMP
+           MOVE RANGE-START TO RANGE-START-ED
+           MOVE RANGE-END TO RANGE-END-ED
+           MOVE DIVISOR-1 TO DIVISOR-1-ED
+           MOVE DIVISOR-2 TO DIVISOR-2-ED
+           MOVE DIVISOR-3 TO DIVISOR-3-ED
+           MOVE FUNCTION CONCATENATE(
+               "Run ", RUN-TIMESTAMP(1:8), " ", RUN-TIMESTAMP(9:6),
+               " range=", FUNCTION TRIM(RANGE-START-ED), "-",
+               FUNCTION TRIM(RANGE-END-ED),
+               " divisors=", FUNCTION TRIM(DIVISOR-1-ED), "/",
+               FUNCTION TRIM(WORD-1), ",",
+               FUNCTION TRIM(DIVISOR-2-ED), "/",
+               FUNCTION TRIM(WORD-2), ",",
+               FUNCTION TRIM(DIVISOR-3-ED), "/",
+               FUNCTION TRIM(WORD-3))
+               TO LOG-LINE-WS
+           WRITE TRAINING-LOG-F FROM LOG-LINE-WS
+       EXIT.
+
+       WriteLogLine SECTION.
+           IF LOG-FILE-STATUS = "00"
+               IF NONE
+                   MOVE OUTPUT-FIELD TO LOG-LINE-WS
+               ELSE
+                   MOVE STATUS-FIZZBUZZ TO LOG-LINE-WS
+               END-IF
+               WRITE TRAINING-LOG-F FROM LOG-LINE-WS
+               IF LOG-FILE-STATUS NOT = "00"
+                   DISPLAY "FIZZBUZZ: WRITE FAILED ON "
+                       "training_log.txt, STATUS=" LOG-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           END-IF
+       EXIT.
+
        END PROGRAM FIZZBUZZ.
