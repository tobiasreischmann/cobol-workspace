@@ -2,7 +2,7 @@
        PROGRAM-ID.  BATCHPROCESS.
       *****************************************************************
       * Implementation des TIC TACT TOE Spiels.
-      *****************************************************************       
+      *****************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -14,65 +14,346 @@
              "batchprocess/output.txt"
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS OUTPUT-FILE-STATUS.
+           SELECT ACCOUNT-CSV ASSIGN TO
+             "batchprocess/output.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CSV-FILE-STATUS.
+           SELECT REJECT-DATA ASSIGN TO
+             "batchprocess/reject.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REJECT-FILE-STATUS.
+           SELECT AUDIT-DATA ASSIGN TO
+             "batchprocess/audit_trail.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-FILE-STATUS.
+           SELECT CONTROL-DATA ASSIGN TO
+             "batchprocess/control_report.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CONTROL-FILE-STATUS.
+           SELECT CATEGORY-DATA ASSIGN TO
+             "batchprocess/category_report.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CATEGORY-FILE-STATUS.
+           SELECT TOPN-DATA ASSIGN TO
+             "batchprocess/topn_report.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS TOPN-FILE-STATUS.
+           SELECT OPENING-BALANCE-DATA ASSIGN TO
+             "batchprocess/opening_balances.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS OPENBAL-FILE-STATUS.
+           SELECT ACCOUNT-STATUS-DATA ASSIGN TO
+             "batchprocess/account_status.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ACCTSTAT-FILE-STATUS.
+           SELECT CHECKPOINT-DATA ASSIGN TO
+             "batchprocess/checkpoint.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CHECKPOINT-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
            FD TRANSACTIONS.
            01 TRANSACTION-F.
-            05 BANK-ID-F PIC 9(5).
-            05 ACCOUNT-ID-F PIC 9(10).
-            05 AMOUNT-F PIC Z(07)9V99.
+            05 BANK-ID-F PIC X(5).
+            05 ACCOUNT-ID-F PIC X(10).
+            05 AMOUNT-F PIC X(10).
+            05 DR-CR-INDICATOR-F PIC X(1).
+            05 CURRENCY-CODE-F PIC X(3).
+            05 TRANSACTION-DATE-F PIC X(8).
             05 COMMENT-F PIC X(53).
            FD ACCOUNT-DATA.
            01 ACCOUNT-DATA-F.
-            05 OUTPUT-LINE PIC X(36).
+            05 OUTPUT-LINE PIC X(60).
+           FD ACCOUNT-CSV.
+           01 ACCOUNT-CSV-F.
+            05 CSV-LINE PIC X(60).
+           FD REJECT-DATA.
+           01 REJECT-DATA-F.
+            05 REJECT-LINE PIC X(100).
+           FD AUDIT-DATA.
+           01 AUDIT-DATA-F.
+            05 AUDIT-LINE PIC X(120).
+           FD CONTROL-DATA.
+           01 CONTROL-DATA-F.
+            05 CONTROL-LINE PIC X(80).
+           FD CATEGORY-DATA.
+           01 CATEGORY-DATA-F.
+            05 CATEGORY-LINE PIC X(60).
+           FD TOPN-DATA.
+           01 TOPN-DATA-F.
+            05 TOPN-LINE PIC X(60).
+           FD OPENING-BALANCE-DATA.
+           01 OPENING-BALANCE-F.
+            05 OB-BANK-ID-F PIC X(5).
+            05 OB-ACCOUNT-ID-F PIC X(10).
+            05 OB-CURRENCY-F PIC X(3).
+            05 OB-BALANCE-F PIC X(13).
+           FD ACCOUNT-STATUS-DATA.
+           01 ACCOUNT-STATUS-F.
+            05 AS-BANK-ID-F PIC X(5).
+            05 AS-ACCOUNT-ID-F PIC X(10).
+            05 AS-STATUS-F PIC X(1).
+           FD CHECKPOINT-DATA.
+           01 CHECKPOINT-F.
+            05 CKPT-LINE PIC X(60).
        WORKING-STORAGE SECTION.
        01 001-LINE PIC X(80).
        01 TRANSACTION.
-           05 TR-BANK-ID PIC 9(5).
-           05 TR-ACCOUNT-ID PIC 9(10).
-           05 TR-AMOUNT PIC 9(08)V99 VALUE 0.
+           05 TR-BANK-ID-X PIC X(5).
+           05 TR-BANK-ID REDEFINES TR-BANK-ID-X PIC 9(5).
+           05 TR-ACCOUNT-ID-X PIC X(10).
+           05 TR-ACCOUNT-ID REDEFINES TR-ACCOUNT-ID-X PIC 9(10).
+           05 TR-AMOUNT-X PIC X(10).
+           05 TR-AMOUNT REDEFINES TR-AMOUNT-X PIC 9(08)V99.
+           05 TR-DR-CR PIC X(1).
+               88 TR-IS-DEBIT VALUE 'D'.
+               88 TR-IS-CREDIT VALUE 'C'.
+           05 TR-CURRENCY PIC X(3).
+           05 TR-DATE-X PIC X(8).
+           05 TR-DATE REDEFINES TR-DATE-X PIC 9(8).
            05 TR-COMMENT PIC X(53).
        01 FILE-STATUS.
            05 EOF PIC X(1).
-           05 INPUT-FILE-STATUS PIC X(1).
-           05 OUTPUT-FILE-STATUS PIC X(1).
-       01 BANK occurs 200 times.
-           02 BANK-ID PIC 9(5).
-           02 ACCOUNT occurs 700 times.
-               05 ACCOUNT-ID PIC 9(10).
-               05 SALDO PIC 9(10).
-           02 NUMBER-OF-ACCOUNTS PIC 999 VALUE 0.
+           05 INPUT-FILE-STATUS PIC X(2).
+           05 OUTPUT-FILE-STATUS PIC X(2).
+           05 CSV-FILE-STATUS PIC X(2).
+           05 REJECT-FILE-STATUS PIC X(2).
+           05 AUDIT-FILE-STATUS PIC X(2).
+           05 CONTROL-FILE-STATUS PIC X(2).
+           05 CATEGORY-FILE-STATUS PIC X(2).
+           05 TOPN-FILE-STATUS PIC X(2).
+           05 OPENBAL-FILE-STATUS PIC X(2).
+           05 ACCTSTAT-FILE-STATUS PIC X(2).
+           05 CHECKPOINT-FILE-STATUS PIC X(2).
+           05 TRANSACTIONS-OPEN-SW PIC X VALUE 'N'.
+               88 TRANSACTIONS-OPEN-OK VALUE 'Y'.
+
+      * Today's processing date and the width of the accepted window
+      * (in days either side) used to reject stale/future transactions.
+       01 PROCESSING-DATE PIC 9(8) VALUE 0.
+       01 DATE-WINDOW-DAYS PIC 99 VALUE 1.
+
+       01 CHECKPOINT-INTERVAL PIC 9(5) VALUE 500.
+       01 RUN-MODE PIC X VALUE 'N'.
+           88 RESUME-REQUESTED VALUE 'R'.
+       01 RESUME-SW PIC X VALUE 'N'.
+           88 RESUMING VALUE 'Y'.
+       01 REPLAYING-CHECKPOINT-SW PIC X VALUE 'N'.
+           88 REPLAYING-CHECKPOINT VALUE 'Y'.
+       01 LOADING-OPENING-BALANCES-SW PIC X VALUE 'N'.
+           88 LOADING-OPENING-BALANCES VALUE 'Y'.
+       01 LOADING-ACCOUNT-STATUS-SW PIC X VALUE 'N'.
+           88 LOADING-ACCOUNT-STATUS VALUE 'Y'.
+       01 LAST-CHECKPOINT-COUNT PIC 9(10) VALUE 0.
+
        01 NUMBER-OF-BANKS PIC 999 VALUE 0.
+
+       01 BANK OCCURS 200 TIMES DEPENDING ON NUMBER-OF-BANKS
+           ASCENDING KEY IS BANK-ID
+           INDEXED BY BANK-INDEX SHIFT-BANK-IDX.
+           02 BANK-ID PIC 9(5) VALUE 0.
+      * Flat no-negative-balance policy; zero means no overdraft allowed
+      * Kept per bank so a future maintenance feed can widen a single
+      * bank's limit without touching the others.
+           02 OVERDRAFT-LIMIT PIC 9(10)V99 VALUE 0.
+           02 NUMBER-OF-ACCOUNTS PIC 999 VALUE 0.
+           02 ACCOUNT OCCURS 700 TIMES
+               DEPENDING ON NUMBER-OF-ACCOUNTS
+               ASCENDING KEY IS ACCOUNT-ID
+               INDEXED BY ACCOUNT-INDEX SHIFT-ACCOUNT-IDX.
+               05 ACCOUNT-ID PIC 9(10) VALUE 0.
+               05 ACCOUNT-STATUS-CODE PIC X VALUE 'O'.
+                   88 ACCT-OPEN VALUE 'O'.
+                   88 ACCT-CLOSED VALUE 'C'.
+                   88 ACCT-FROZEN VALUE 'F'.
+               05 NUMBER-OF-CURRENCIES PIC 9 VALUE 0.
+               05 ACCT-CURRENCY OCCURS 5 TIMES.
+                   10 CURRENCY-CODE PIC X(3) VALUE SPACES.
+                   10 SALDO PIC S9(10)V99 VALUE 0.
+                   10 OPENING-SALDO PIC S9(10)V99 VALUE 0.
+
        01 SEARCH-RESULT.
-           05 BANK-INDEX PIC 999.
-           05 ACCOUNT-INDEX PIC 999.
+           05 CURRENCY-INDEX PIC 9.
+           05 BANK-FOUND-SW PIC X VALUE 'N'.
+               88 BANK-FOUND VALUE 'Y'.
+           05 ACCOUNT-FOUND-SW PIC X VALUE 'N'.
+               88 ACCOUNT-FOUND VALUE 'Y'.
+           05 CURRENCY-FOUND-SW PIC X VALUE 'N'.
+               88 CURRENCY-FOUND VALUE 'Y'.
+           05 BANK-CAPACITY-SW PIC X VALUE 'N'.
+               88 BANK-CAPACITY-EXCEEDED VALUE 'Y'.
+           05 ACCOUNT-CAPACITY-SW PIC X VALUE 'N'.
+               88 ACCOUNT-CAPACITY-EXCEEDED VALUE 'Y'.
+           05 CURRENCY-CAPACITY-SW PIC X VALUE 'N'.
+               88 CURRENCY-CAPACITY-EXCEEDED VALUE 'Y'.
+
        01 TEMP-VARS.
            05 FORMATTED-SALDO PIC Z(07)9.99.
+           05 FORMATTED-SIGNED-SALDO PIC -(07)9.99.
+           05 FORMATTED-SIGNED-SALDO-2 PIC -(07)9.99.
            05 BANK-COUNTER PIC 999.
            05 ACCOUNT-COUNTER PIC 999.
-           05 BANK-SUM PIC 9(08)V99.
-           05 OUTPUT-BUFFER PIC X(36).
+           05 BANK-SUM PIC S9(08)V99.
+           05 OUTPUT-BUFFER PIC X(60).
+           05 CURR-COUNTER PIC 9.
+
+      * per-bank currency subtotal accumulators for the report
+       01 BANK-CURR-TOTALS.
+           05 BANK-CURR-USED PIC 9 VALUE 0.
+           05 BANK-CURR OCCURS 5 TIMES.
+               10 BANK-CURR-CODE PIC X(3).
+               10 BANK-CURR-SUM PIC S9(10)V99.
+
+      * grand totals across every bank, per currency
+       01 GRAND-CURR-TOTALS.
+           05 GRAND-CURR-USED PIC 9 VALUE 0.
+           05 GRAND-CURR OCCURS 10 TIMES.
+               10 GRAND-CURR-CODE PIC X(3).
+               10 GRAND-CURR-SUM PIC S9(10)V99.
+       01 GC-INDEX PIC 99.
+
+      * transaction / posting processing switches and working fields
+       01 PROCESS-SWITCHES.
+           05 REJECTED-SW PIC X VALUE 'N'.
+               88 REJECTED VALUE 'Y'.
+               88 NOT-REJECTED VALUE 'N'.
+           05 VALID-FORMAT-SW PIC X VALUE 'Y'.
+               88 VALID-TRANSACTION VALUE 'Y'.
+           05 DATE-WINDOW-SW PIC X VALUE 'Y'.
+               88 DATE-IN-WINDOW VALUE 'Y'.
+           05 DUPLICATE-SW PIC X VALUE 'N'.
+               88 DUPLICATE-FOUND VALUE 'Y'.
+           05 OVERDRAFT-SW PIC X VALUE 'N'.
+               88 WOULD-OVERDRAW VALUE 'Y'.
+       01 REJECT-REASON PIC X(26) VALUE SPACES.
+       01 SIGNED-AMOUNT PIC S9(08)V99.
+       01 PROSPECTIVE-BALANCE PIC S9(11)V99.
+       01 BALANCE-BEFORE PIC S9(10)V99.
+       01 BALANCE-AFTER PIC S9(10)V99.
+       01 DATE-DIFF PIC S9(9).
+
+      * job statistics
+       01 JOB-STATS.
+           05 TRANSACTIONS-READ-COUNT PIC 9(10) VALUE 0.
+           05 BANKS-CREATED-COUNT PIC 9(5) VALUE 0.
+           05 BANKS-MATCHED-COUNT PIC 9(5) VALUE 0.
+           05 ACCOUNTS-CREATED-COUNT PIC 9(5) VALUE 0.
+           05 ACCOUNTS-MATCHED-COUNT PIC 9(5) VALUE 0.
+           05 REJECTED-COUNT PIC 9(10) VALUE 0.
+           05 POSTED-COUNT PIC 9(10) VALUE 0.
+
+      * per-currency reconciliation totals for the control report -
+      * opening/closing are re-derived from the account tables at
+      * report time; posted is accumulated live below since it is the
+      * independent figure the reconciliation checks the others against
+       01 CONTROL-CURR-TOTALS.
+           05 CONTROL-CURR-USED PIC 9 VALUE 0.
+           05 CONTROL-CURR OCCURS 10 TIMES.
+               10 CONTROL-CURR-CODE PIC X(3).
+               10 CONTROL-CURR-OPENING PIC S9(12)V99.
+               10 CONTROL-CURR-POSTED PIC S9(12)V99.
+               10 CONTROL-CURR-CLOSING PIC S9(12)V99.
+               10 CONTROL-CURR-DIFF PIC S9(12)V99.
+       01 CC-INDEX PIC 99.
+
+      * per-currency posted-amount accumulator, maintained during
+      * transaction processing and persisted across a checkpoint so a
+      * resumed run's reconciliation stays accurate
+       01 POSTED-CURR-TOTALS.
+           05 POSTED-CURR-USED PIC 9 VALUE 0.
+           05 POSTED-CURR OCCURS 10 TIMES.
+               10 POSTED-CURR-CODE PIC X(3).
+               10 POSTED-CURR-SUM PIC S9(12)V99.
+       01 PC-INDEX PIC 99.
+
+      * duplicate detection - ring buffer of recently seen transactions
+       01 DUP-CHECK.
+           05 DUP-WINDOW-SIZE PIC 99 VALUE 50.
+           05 DUP-POINTER PIC 99 VALUE 0.
+           05 DUP-COUNT PIC 99 VALUE 0.
+           05 DUP-SCAN-INDEX PIC 99.
+           05 DUP-ENTRY OCCURS 50 TIMES.
+               10 DUP-BANK PIC 9(5).
+               10 DUP-ACCOUNT PIC 9(10).
+               10 DUP-AMOUNT PIC 9(08)V99.
+               10 DUP-COMMENT PIC X(53).
+
+      * category breakdown of COMMENT-F (leading token up to first
+      * space)
+       01 CATEGORY-TABLE.
+           05 CATEGORY-USED PIC 99 VALUE 0.
+           05 CATEGORY-ENTRY OCCURS 20 TIMES.
+               10 CATEGORY-CODE PIC X(10).
+               10 CATEGORY-SUM PIC S9(10)V99.
+               10 CATEGORY-COUNT PIC 9(7).
+       01 CAT-SCAN-INDEX PIC 99.
+       01 WORK-CATEGORY PIC X(10).
+
+      * flat working list of accounts used for the top-N report
+       01 TOPN-CONSTS.
+           05 FLAT-ACCOUNT-MAX PIC 9(4) VALUE 5000.
+       01 FLAT-ACCOUNTS.
+           05 FLAT-ACCOUNT-USED PIC 9(4) VALUE 0.
+           05 FLAT-ACCOUNT-ENTRY OCCURS 5000 TIMES.
+               10 FLAT-BANK-ID PIC 9(5).
+               10 FLAT-ACCOUNT-ID PIC 9(10).
+               10 FLAT-CURRENCY PIC X(3).
+               10 FLAT-SALDO PIC S9(10)V99.
+               10 FLAT-CHANGE PIC S9(10)V99.
+               10 FLAT-PICKED-SW PIC X VALUE 'N'.
+       01 FLAT-INDEX PIC 9(4).
+       01 TOPN-RANK PIC 99.
+       01 TOPN-BEST-INDEX PIC 9(4).
+       01 TOPN-BEST-VALUE PIC S9(10)V99.
+       01 TOPN-BEST-ABS PIC S9(10)V99.
+       01 TOPN-CUR-ABS PIC S9(10)V99.
+       01 ACCT-STATUS-SAVE PIC X.
+
        PROCEDURE DIVISION.
+           DISPLAY "R - Resume from last checkpoint"
+           DISPLAY "N - Start a new run"
+           ACCEPT RUN-MODE
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO PROCESSING-DATE
+
            PERFORM ReadFile
 
            PERFORM OutputFile
-           
-           STOP RUN.
+           PERFORM OutputCsv
+           PERFORM GenerateControlReport
+           PERFORM GenerateCategoryReport
+           PERFORM GenerateTopNReport
+
+           GOBACK.
+
+      *****************************************************************
+      * Human readable balance report (output.txt)
+      *****************************************************************
        GenerateAccountLine SECTION.
            INITIALIZE OUTPUT-BUFFER
-           MOVE SALDO(BANK-COUNTER,ACCOUNT-COUNTER) TO FORMATTED-SALDO
+           MOVE SALDO(BANK-COUNTER,ACCOUNT-COUNTER,CURR-COUNTER)
+               TO FORMATTED-SALDO
            MOVE function concatenate('Account ',
-               ACCOUNT-ID(BANK-COUNTER,ACCOUNT-COUNTER),
+               ACCOUNT-ID(BANK-COUNTER,ACCOUNT-COUNTER), ' ',
+               CURRENCY-CODE(BANK-COUNTER,ACCOUNT-COUNTER,CURR-COUNTER),
                ':     ', FORMATTED-SALDO)
                TO OUTPUT-BUFFER
            .
        GenerateTotalLine SECTION.
            INITIALIZE OUTPUT-BUFFER
-           MOVE BANK-SUM TO FORMATTED-SALDO
-           MOVE function concatenate('Total EUR for ',
+           MOVE BANK-CURR-SUM(CURR-COUNTER) TO FORMATTED-SALDO
+           MOVE function concatenate('Total ',
+               BANK-CURR-CODE(CURR-COUNTER), ' for ',
                BANK-ID(BANK-COUNTER), ':    ', FORMATTED-SALDO)
                TO OUTPUT-BUFFER
            .
+       GenerateGrandTotalLine SECTION.
+           INITIALIZE OUTPUT-BUFFER
+           MOVE GRAND-CURR-SUM(GC-INDEX) TO FORMATTED-SALDO
+           MOVE function concatenate('Grand Total ',
+               GRAND-CURR-CODE(GC-INDEX), ':    ', FORMATTED-SALDO)
+               TO OUTPUT-BUFFER
+           .
        GenerateEmptyLine SECTION.
            INITIALIZE OUTPUT-BUFFER
            .
@@ -84,77 +365,1113 @@
        OutputLine SECTION.
            MOVE OUTPUT-BUFFER TO ACCOUNT-DATA-F
            WRITE ACCOUNT-DATA-F FROM ACCOUNT-DATA-F
+           IF OUTPUT-FILE-STATUS NOT = "00"
+               DISPLAY
+                   "BATCHPROCESS: WRITE FAILED ON output.txt STATUS="
+                   OUTPUT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF
            .
 
        OutputFile SECTION.
            OPEN OUTPUT ACCOUNT-DATA
-           PERFORM VARYING BANK-COUNTER from 1 by 1 UNTIL
-               BANK-COUNTER > NUMBER-OF-BANKS
-               PERFORM PrintBank
+           IF OUTPUT-FILE-STATUS NOT = "00"
+               DISPLAY "BATCHPROCESS: CANNOT OPEN output.txt, STATUS="
+                   OUTPUT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               INITIALIZE GRAND-CURR-TOTALS
+               PERFORM VARYING BANK-COUNTER from 1 by 1 UNTIL
+                   BANK-COUNTER > NUMBER-OF-BANKS
+                   PERFORM PrintBank
+               END-PERFORM
+               PERFORM VARYING GC-INDEX FROM 1 BY 1
+                   UNTIL GC-INDEX > GRAND-CURR-USED
+                   PERFORM GenerateGrandTotalLine
+                   PERFORM OutputLine
+               END-PERFORM
+               CLOSE ACCOUNT-DATA
+           END-IF
+           .
+
+       AccumulateGrandTotal SECTION.
+      * expects BANK-CURR-CODE/BANK-CURR-SUM(CURR-COUNTER) populated
+           MOVE 'N' TO CURRENCY-FOUND-SW
+           PERFORM VARYING GC-INDEX FROM 1 BY 1
+               UNTIL GC-INDEX > GRAND-CURR-USED
+               IF GRAND-CURR-CODE(GC-INDEX) =
+                   BANK-CURR-CODE(CURR-COUNTER)
+                   ADD BANK-CURR-SUM(CURR-COUNTER) TO
+                       GRAND-CURR-SUM(GC-INDEX)
+                   SET CURRENCY-FOUND TO TRUE
+               END-IF
            END-PERFORM
-           CLOSE ACCOUNT-DATA
-           .   
+           IF NOT CURRENCY-FOUND AND GRAND-CURR-USED < 10
+               ADD 1 TO GRAND-CURR-USED
+               MOVE BANK-CURR-CODE(CURR-COUNTER)
+                   TO GRAND-CURR-CODE(GRAND-CURR-USED)
+               MOVE BANK-CURR-SUM(CURR-COUNTER)
+                   TO GRAND-CURR-SUM(GRAND-CURR-USED)
+           END-IF
+           .
+
        PrintBank SECTION.
-           INITIALIZE BANK-SUM
+           INITIALIZE BANK-CURR-TOTALS
            PERFORM VARYING ACCOUNT-COUNTER from 1 by 1 UNTIL
                ACCOUNT-COUNTER > NUMBER-OF-ACCOUNTS(BANK-COUNTER)
-               ADD SALDO(BANK-COUNTER,ACCOUNT-COUNTER) TO BANK-SUM
-               PERFORM GenerateAccountLine
-               PERFORM OutputLine
+               PERFORM VARYING CURR-COUNTER FROM 1 BY 1
+                   UNTIL CURR-COUNTER >
+                     NUMBER-OF-CURRENCIES(BANK-COUNTER,ACCOUNT-COUNTER)
+                   PERFORM AccumulateBankCurrency
+                   PERFORM GenerateAccountLine
+                   PERFORM OutputLine
+               END-PERFORM
            END-PERFORM
            PERFORM GenerateSeparatorLine
            PERFORM OutputLine
-           PERFORM GenerateTotalLine
-           PERFORM OutputLine
+           PERFORM VARYING CURR-COUNTER FROM 1 BY 1
+               UNTIL CURR-COUNTER > BANK-CURR-USED
+               PERFORM GenerateTotalLine
+               PERFORM OutputLine
+               PERFORM AccumulateGrandTotal
+           END-PERFORM
            PERFORM GenerateEmptyLine
            PERFORM OutputLine
            .
 
+       AccumulateBankCurrency SECTION.
+           MOVE 'N' TO CURRENCY-FOUND-SW
+           PERFORM VARYING GC-INDEX FROM 1 BY 1
+               UNTIL GC-INDEX > BANK-CURR-USED
+               IF BANK-CURR-CODE(GC-INDEX) =
+               CURRENCY-CODE(BANK-COUNTER,ACCOUNT-COUNTER,CURR-COUNTER)
+                   ADD SALDO(BANK-COUNTER,ACCOUNT-COUNTER,CURR-COUNTER)
+                       TO BANK-CURR-SUM(GC-INDEX)
+                   SET CURRENCY-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT CURRENCY-FOUND AND BANK-CURR-USED < 5
+               ADD 1 TO BANK-CURR-USED
+               MOVE
+               CURRENCY-CODE(BANK-COUNTER,ACCOUNT-COUNTER,CURR-COUNTER)
+                   TO BANK-CURR-CODE(BANK-CURR-USED)
+               MOVE SALDO(BANK-COUNTER,ACCOUNT-COUNTER,CURR-COUNTER)
+                   TO BANK-CURR-SUM(BANK-CURR-USED)
+           END-IF
+           .
+
+      *****************************************************************
+      * Fixed-width delimited CSV export (output.csv)
+      *****************************************************************
+       OutputCsv SECTION.
+           OPEN OUTPUT ACCOUNT-CSV
+           IF CSV-FILE-STATUS NOT = "00"
+               DISPLAY "BATCHPROCESS: CANNOT OPEN output.csv, STATUS="
+                   CSV-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM VARYING BANK-COUNTER FROM 1 BY 1
+                   UNTIL BANK-COUNTER > NUMBER-OF-BANKS
+                   PERFORM VARYING ACCOUNT-COUNTER FROM 1 BY 1
+                       UNTIL ACCOUNT-COUNTER >
+                           NUMBER-OF-ACCOUNTS(BANK-COUNTER)
+                       PERFORM VARYING CURR-COUNTER FROM 1 BY 1
+                           UNTIL CURR-COUNTER > NUMBER-OF-CURRENCIES
+                               (BANK-COUNTER,ACCOUNT-COUNTER)
+                           PERFORM GenerateCsvLine
+                           PERFORM OutputCsvLine
+                       END-PERFORM
+                   END-PERFORM
+               END-PERFORM
+               CLOSE ACCOUNT-CSV
+           END-IF
+           .
+       GenerateCsvLine SECTION.
+           INITIALIZE OUTPUT-BUFFER
+           MOVE SALDO(BANK-COUNTER,ACCOUNT-COUNTER,CURR-COUNTER)
+               TO FORMATTED-SIGNED-SALDO
+           MOVE function concatenate(
+               BANK-ID(BANK-COUNTER), ',',
+               ACCOUNT-ID(BANK-COUNTER,ACCOUNT-COUNTER), ',',
+               CURRENCY-CODE(BANK-COUNTER,ACCOUNT-COUNTER,CURR-COUNTER),
+               ',', FORMATTED-SIGNED-SALDO)
+               TO OUTPUT-BUFFER
+           .
+       OutputCsvLine SECTION.
+           MOVE OUTPUT-BUFFER TO ACCOUNT-CSV-F
+           WRITE ACCOUNT-CSV-F FROM ACCOUNT-CSV-F
+           IF CSV-FILE-STATUS NOT = "00"
+               DISPLAY
+                   "BATCHPROCESS: WRITE FAILED ON output.csv, STATUS="
+                   CSV-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           .
+
+      *****************************************************************
+      * Lookups - sorted tables searched with SEARCH ALL. New keys are
+      * inserted in ascending order so the table stays
+      * binary-searchable.
+      *****************************************************************
        SearchBank SECTION.
-           MOVE 1 TO BANK-INDEX
-           PERFORM UNTIL BANK-ID(BANK-INDEX) = TR-BANK-ID
-              OR BANK-INDEX > NUMBER-OF-BANKS
-               ADD 1 TO BANK-INDEX
+           SET BANK-FOUND-SW TO 'N'
+           SET BANK-CAPACITY-SW TO 'N'
+           IF NUMBER-OF-BANKS > 0
+               SEARCH ALL BANK
+                   AT END
+                       CONTINUE
+                   WHEN BANK-ID(BANK-INDEX) = TR-BANK-ID
+                       SET BANK-FOUND TO TRUE
+               END-SEARCH
+           END-IF
+           IF BANK-FOUND
+               IF NOT REPLAYING-CHECKPOINT
+                   AND NOT LOADING-OPENING-BALANCES
+                   AND NOT LOADING-ACCOUNT-STATUS
+                   ADD 1 TO BANKS-MATCHED-COUNT
+               END-IF
+           ELSE
+               IF NUMBER-OF-BANKS >= 200
+                   SET BANK-CAPACITY-EXCEEDED TO TRUE
+               ELSE
+                   PERFORM InsertBank
+                   IF NOT REPLAYING-CHECKPOINT
+                       AND NOT LOADING-OPENING-BALANCES
+                       AND NOT LOADING-ACCOUNT-STATUS
+                       ADD 1 TO BANKS-CREATED-COUNT
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       InsertBank SECTION.
+           PERFORM VARYING BANK-INDEX FROM 1 BY 1
+               UNTIL BANK-INDEX > NUMBER-OF-BANKS
+               OR BANK-ID(BANK-INDEX) > TR-BANK-ID
+               CONTINUE
            END-PERFORM
-           IF BANK-INDEX > NUMBER-OF-BANKS THEN
-               MOVE TR-BANK-ID TO BANK-ID(BANK-INDEX)
-               ADD 1 TO NUMBER-OF-BANKS
+           ADD 1 TO NUMBER-OF-BANKS
+           IF BANK-INDEX < NUMBER-OF-BANKS
+               PERFORM VARYING SHIFT-BANK-IDX FROM NUMBER-OF-BANKS BY -1
+                   UNTIL SHIFT-BANK-IDX <= BANK-INDEX
+                   MOVE BANK(SHIFT-BANK-IDX - 1) TO BANK(SHIFT-BANK-IDX)
+               END-PERFORM
            END-IF
+           INITIALIZE BANK(BANK-INDEX)
+           MOVE TR-BANK-ID TO BANK-ID(BANK-INDEX)
            .
 
        SearchAccount SECTION.
-           MOVE 1 TO ACCOUNT-INDEX
-           PERFORM UNTIL ACCOUNT-ID(BANK-INDEX,ACCOUNT-INDEX)
-              = TR-ACCOUNT-ID
-              OR ACCOUNT-INDEX > NUMBER-OF-ACCOUNTS(BANK-INDEX)
-               ADD 1 TO ACCOUNT-INDEX
+           SET ACCOUNT-FOUND-SW TO 'N'
+           SET ACCOUNT-CAPACITY-SW TO 'N'
+           IF NUMBER-OF-ACCOUNTS(BANK-INDEX) > 0
+               SEARCH ALL ACCOUNT
+                   AT END
+                       CONTINUE
+                   WHEN ACCOUNT-ID(BANK-INDEX,ACCOUNT-INDEX)
+                       = TR-ACCOUNT-ID
+                       SET ACCOUNT-FOUND TO TRUE
+               END-SEARCH
+           END-IF
+           IF ACCOUNT-FOUND
+               IF NOT REPLAYING-CHECKPOINT
+                   AND NOT LOADING-OPENING-BALANCES
+                   AND NOT LOADING-ACCOUNT-STATUS
+                   ADD 1 TO ACCOUNTS-MATCHED-COUNT
+               END-IF
+           ELSE
+               IF NUMBER-OF-ACCOUNTS(BANK-INDEX) >= 700
+                   SET ACCOUNT-CAPACITY-EXCEEDED TO TRUE
+               ELSE
+                   PERFORM InsertAccount
+                   IF NOT REPLAYING-CHECKPOINT
+                       AND NOT LOADING-OPENING-BALANCES
+                       AND NOT LOADING-ACCOUNT-STATUS
+                       ADD 1 TO ACCOUNTS-CREATED-COUNT
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       InsertAccount SECTION.
+           PERFORM VARYING ACCOUNT-INDEX FROM 1 BY 1
+               UNTIL ACCOUNT-INDEX > NUMBER-OF-ACCOUNTS(BANK-INDEX)
+               OR ACCOUNT-ID(BANK-INDEX,ACCOUNT-INDEX) > TR-ACCOUNT-ID
+               CONTINUE
            END-PERFORM
-           IF ACCOUNT-INDEX > NUMBER-OF-ACCOUNTS(BANK-INDEX) THEN
-               MOVE TR-ACCOUNT-ID TO 
-                   ACCOUNT-ID(BANK-INDEX,ACCOUNT-INDEX)
-               ADD 1 TO NUMBER-OF-ACCOUNTS(BANK-INDEX)
+           ADD 1 TO NUMBER-OF-ACCOUNTS(BANK-INDEX)
+           IF ACCOUNT-INDEX < NUMBER-OF-ACCOUNTS(BANK-INDEX)
+               PERFORM VARYING SHIFT-ACCOUNT-IDX
+                   FROM NUMBER-OF-ACCOUNTS(BANK-INDEX) BY -1
+                   UNTIL SHIFT-ACCOUNT-IDX <= ACCOUNT-INDEX
+                   MOVE ACCOUNT(BANK-INDEX,SHIFT-ACCOUNT-IDX - 1)
+                       TO ACCOUNT(BANK-INDEX,SHIFT-ACCOUNT-IDX)
+               END-PERFORM
+           END-IF
+           INITIALIZE ACCOUNT(BANK-INDEX,ACCOUNT-INDEX)
+           MOVE TR-ACCOUNT-ID TO ACCOUNT-ID(BANK-INDEX,ACCOUNT-INDEX)
+           .
+
+       SearchCurrency SECTION.
+           SET CURRENCY-FOUND-SW TO 'N'
+           SET CURRENCY-CAPACITY-SW TO 'N'
+           PERFORM VARYING CURRENCY-INDEX FROM 1 BY 1
+               UNTIL CURRENCY-INDEX >
+                   NUMBER-OF-CURRENCIES(BANK-INDEX,ACCOUNT-INDEX)
+               IF CURRENCY-CODE(BANK-INDEX,ACCOUNT-INDEX,CURRENCY-INDEX)
+                   = TR-CURRENCY
+                   SET CURRENCY-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT CURRENCY-FOUND
+               IF NUMBER-OF-CURRENCIES(BANK-INDEX,ACCOUNT-INDEX) >= 5
+                   SET CURRENCY-CAPACITY-EXCEEDED TO TRUE
+               ELSE
+                   ADD 1 TO
+                       NUMBER-OF-CURRENCIES(BANK-INDEX,ACCOUNT-INDEX)
+                   MOVE NUMBER-OF-CURRENCIES(BANK-INDEX,ACCOUNT-INDEX)
+                       TO CURRENCY-INDEX
+                   MOVE TR-CURRENCY TO
+                       CURRENCY-CODE(BANK-INDEX,ACCOUNT-INDEX,
+                           CURRENCY-INDEX)
+               END-IF
            END-IF
            .
 
+      *****************************************************************
+      * Posting, with overdraft control and an audit trail entry
+      *****************************************************************
        AddToSaldo SECTION.
-           ADD TR-AMOUNT TO SALDO(BANK-INDEX,ACCOUNT-INDEX)
+           IF TR-IS-DEBIT
+               COMPUTE SIGNED-AMOUNT = 0 - TR-AMOUNT
+           ELSE
+               MOVE TR-AMOUNT TO SIGNED-AMOUNT
+           END-IF
+           MOVE SALDO(BANK-INDEX,ACCOUNT-INDEX,CURRENCY-INDEX)
+               TO BALANCE-BEFORE
+           ADD SIGNED-AMOUNT TO SALDO(BANK-INDEX,ACCOUNT-INDEX,
+               CURRENCY-INDEX)
+           MOVE SALDO(BANK-INDEX,ACCOUNT-INDEX,CURRENCY-INDEX)
+               TO BALANCE-AFTER
+           PERFORM AccumulatePostedCurrency
+           ADD 1 TO POSTED-COUNT
+           PERFORM WriteAudit
            .
-       
+
+       AccumulatePostedCurrency SECTION.
+           MOVE 'N' TO CURRENCY-FOUND-SW
+           PERFORM VARYING PC-INDEX FROM 1 BY 1
+               UNTIL PC-INDEX > POSTED-CURR-USED
+               IF POSTED-CURR-CODE(PC-INDEX) = TR-CURRENCY
+                   ADD SIGNED-AMOUNT TO POSTED-CURR-SUM(PC-INDEX)
+                   SET CURRENCY-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT CURRENCY-FOUND AND POSTED-CURR-USED < 10
+               ADD 1 TO POSTED-CURR-USED
+               MOVE TR-CURRENCY TO POSTED-CURR-CODE(POSTED-CURR-USED)
+               MOVE SIGNED-AMOUNT TO POSTED-CURR-SUM(POSTED-CURR-USED)
+           END-IF
+           .
+
+       ComputeProspectiveBalance SECTION.
+           SET NOT-REJECTED TO TRUE
+           SET OVERDRAFT-SW TO 'N'
+           IF TR-IS-DEBIT
+               COMPUTE PROSPECTIVE-BALANCE =
+                   SALDO(BANK-INDEX,ACCOUNT-INDEX,CURRENCY-INDEX)
+                   - TR-AMOUNT
+               IF PROSPECTIVE-BALANCE <
+                   (0 - OVERDRAFT-LIMIT(BANK-INDEX))
+                   SET WOULD-OVERDRAW TO TRUE
+               END-IF
+           END-IF
+           .
+
+      *****************************************************************
+      * Audit trail (audit_trail.txt)
+      *****************************************************************
+       WriteAudit SECTION.
+           MOVE BALANCE-BEFORE TO FORMATTED-SIGNED-SALDO
+           MOVE BALANCE-AFTER TO FORMATTED-SIGNED-SALDO-2
+           MOVE function concatenate(
+               TR-BANK-ID, ' ', TR-ACCOUNT-ID, ' ', TR-DR-CR, ' ',
+               TR-CURRENCY, ' ', FORMATTED-SIGNED-SALDO, ' -> ',
+               FORMATTED-SIGNED-SALDO-2, ' ', TR-COMMENT)
+               TO AUDIT-LINE
+           WRITE AUDIT-DATA-F FROM AUDIT-LINE
+           IF AUDIT-FILE-STATUS NOT = "00"
+               DISPLAY
+               "BATCHPROCESS: WRITE FAILED ON audit_trail.txt, STATUS="
+                   AUDIT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           .
+
+      *****************************************************************
+      * Reject / suspense file (reject.txt)
+      *****************************************************************
+       WriteReject SECTION.
+           MOVE function concatenate(BANK-ID-F, ' ', ACCOUNT-ID-F, ' ',
+               AMOUNT-F, ' REASON=', REJECT-REASON, ' ', COMMENT-F)
+               TO REJECT-LINE
+           WRITE REJECT-DATA-F FROM REJECT-LINE
+           IF REJECT-FILE-STATUS NOT = "00"
+               DISPLAY
+                   "BATCHPROCESS: WRITE FAILED ON reject.txt, STATUS="
+                   REJECT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           .
+
+       ValidateTransaction SECTION.
+           SET VALID-TRANSACTION TO TRUE
+           MOVE SPACES TO REJECT-REASON
+           IF BANK-ID-F IS NOT NUMERIC
+               MOVE 'N' TO VALID-FORMAT-SW
+               MOVE 'INVALID-BANK-ID' TO REJECT-REASON
+           ELSE IF ACCOUNT-ID-F IS NOT NUMERIC
+               MOVE 'N' TO VALID-FORMAT-SW
+               MOVE 'INVALID-ACCOUNT-ID' TO REJECT-REASON
+           ELSE IF AMOUNT-F IS NOT NUMERIC
+               MOVE 'N' TO VALID-FORMAT-SW
+               MOVE 'INVALID-AMOUNT' TO REJECT-REASON
+           ELSE IF TRANSACTION-DATE-F IS NOT NUMERIC
+               MOVE 'N' TO VALID-FORMAT-SW
+               MOVE 'INVALID-DATE' TO REJECT-REASON
+           ELSE IF NOT TR-IS-DEBIT AND NOT TR-IS-CREDIT
+               MOVE 'N' TO VALID-FORMAT-SW
+               MOVE 'INVALID-DRCR-INDICATOR' TO REJECT-REASON
+           END-IF
+           .
+
+       CheckDuplicate SECTION.
+           SET DUPLICATE-SW TO 'N'
+           PERFORM VARYING DUP-SCAN-INDEX FROM 1 BY 1
+               UNTIL DUP-SCAN-INDEX > DUP-COUNT
+               IF DUP-BANK(DUP-SCAN-INDEX) = TR-BANK-ID
+                   AND DUP-ACCOUNT(DUP-SCAN-INDEX) = TR-ACCOUNT-ID
+                   AND DUP-AMOUNT(DUP-SCAN-INDEX) = TR-AMOUNT
+                   AND DUP-COMMENT(DUP-SCAN-INDEX) = TR-COMMENT
+                   SET DUPLICATE-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           .
+
+       RememberForDuplicateCheck SECTION.
+           ADD 1 TO DUP-POINTER
+           IF DUP-POINTER > DUP-WINDOW-SIZE
+               MOVE 1 TO DUP-POINTER
+           END-IF
+           IF DUP-COUNT < DUP-WINDOW-SIZE
+               ADD 1 TO DUP-COUNT
+           END-IF
+           MOVE TR-BANK-ID TO DUP-BANK(DUP-POINTER)
+           MOVE TR-ACCOUNT-ID TO DUP-ACCOUNT(DUP-POINTER)
+           MOVE TR-AMOUNT TO DUP-AMOUNT(DUP-POINTER)
+           MOVE TR-COMMENT TO DUP-COMMENT(DUP-POINTER)
+           .
+
+       CheckDateWindow SECTION.
+           SET DATE-IN-WINDOW TO TRUE
+           COMPUTE DATE-DIFF =
+               FUNCTION INTEGER-OF-DATE(TR-DATE)
+               - FUNCTION INTEGER-OF-DATE(PROCESSING-DATE)
+           IF DATE-DIFF > DATE-WINDOW-DAYS
+               OR DATE-DIFF < (0 - DATE-WINDOW-DAYS)
+               SET DATE-WINDOW-SW TO 'N'
+           END-IF
+           .
+
+      *****************************************************************
+      * Category breakdown of COMMENT-F (leading token up to
+      * first space)
+      *****************************************************************
+       AccumulateCategory SECTION.
+           MOVE SPACES TO WORK-CATEGORY
+           UNSTRING TR-COMMENT DELIMITED BY SPACE
+               INTO WORK-CATEGORY
+           END-UNSTRING
+           IF WORK-CATEGORY = SPACES
+               MOVE 'UNCATEGORIZED' TO WORK-CATEGORY
+           END-IF
+           MOVE 'N' TO CURRENCY-FOUND-SW
+           PERFORM VARYING CAT-SCAN-INDEX FROM 1 BY 1
+               UNTIL CAT-SCAN-INDEX > CATEGORY-USED
+               IF CATEGORY-CODE(CAT-SCAN-INDEX) = WORK-CATEGORY
+                   ADD SIGNED-AMOUNT TO CATEGORY-SUM(CAT-SCAN-INDEX)
+                   ADD 1 TO CATEGORY-COUNT(CAT-SCAN-INDEX)
+                   SET CURRENCY-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT CURRENCY-FOUND AND CATEGORY-USED < 20
+               ADD 1 TO CATEGORY-USED
+               MOVE WORK-CATEGORY TO CATEGORY-CODE(CATEGORY-USED)
+               MOVE SIGNED-AMOUNT TO CATEGORY-SUM(CATEGORY-USED)
+               MOVE 1 TO CATEGORY-COUNT(CATEGORY-USED)
+           END-IF
+           .
+
+       GenerateCategoryReport SECTION.
+           OPEN OUTPUT CATEGORY-DATA
+           IF CATEGORY-FILE-STATUS NOT = "00"
+               DISPLAY
+               "BATCHPROCESS: CANNOT OPEN category_report.txt, STATUS="
+                   CATEGORY-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE 'Category breakdown (all banks)' TO CATEGORY-LINE
+               WRITE CATEGORY-DATA-F FROM CATEGORY-LINE
+               PERFORM VARYING CAT-SCAN-INDEX FROM 1 BY 1
+                   UNTIL CAT-SCAN-INDEX > CATEGORY-USED
+                   MOVE CATEGORY-SUM(CAT-SCAN-INDEX)
+                       TO FORMATTED-SIGNED-SALDO
+                   MOVE function concatenate(
+                       CATEGORY-CODE(CAT-SCAN-INDEX), ' count=',
+                       CATEGORY-COUNT(CAT-SCAN-INDEX), ' total=',
+                       FORMATTED-SIGNED-SALDO)
+                       TO CATEGORY-LINE
+                   WRITE CATEGORY-DATA-F FROM CATEGORY-LINE
+               END-PERFORM
+               CLOSE CATEGORY-DATA
+           END-IF
+           .
+
+      *****************************************************************
+      * Top-10 largest balances and top-10 largest movers
+      *****************************************************************
+       BuildFlatAccountList SECTION.
+           INITIALIZE FLAT-ACCOUNTS
+           PERFORM VARYING BANK-COUNTER FROM 1 BY 1
+               UNTIL BANK-COUNTER > NUMBER-OF-BANKS
+               PERFORM VARYING ACCOUNT-COUNTER FROM 1 BY 1
+                   UNTIL ACCOUNT-COUNTER >
+                       NUMBER-OF-ACCOUNTS(BANK-COUNTER)
+                   PERFORM VARYING CURR-COUNTER FROM 1 BY 1
+                       UNTIL CURR-COUNTER >
+                           NUMBER-OF-CURRENCIES(BANK-COUNTER,
+                               ACCOUNT-COUNTER)
+                       OR FLAT-ACCOUNT-USED >= FLAT-ACCOUNT-MAX
+                       ADD 1 TO FLAT-ACCOUNT-USED
+                       MOVE BANK-ID(BANK-COUNTER)
+                           TO FLAT-BANK-ID(FLAT-ACCOUNT-USED)
+                       MOVE ACCOUNT-ID(BANK-COUNTER,ACCOUNT-COUNTER)
+                           TO FLAT-ACCOUNT-ID(FLAT-ACCOUNT-USED)
+                       MOVE CURRENCY-CODE(BANK-COUNTER,ACCOUNT-COUNTER,
+                           CURR-COUNTER)
+                           TO FLAT-CURRENCY(FLAT-ACCOUNT-USED)
+                       MOVE SALDO(BANK-COUNTER,ACCOUNT-COUNTER,
+                           CURR-COUNTER)
+                           TO FLAT-SALDO(FLAT-ACCOUNT-USED)
+                       COMPUTE FLAT-CHANGE(FLAT-ACCOUNT-USED) =
+                       SALDO(BANK-COUNTER,ACCOUNT-COUNTER,CURR-COUNTER)
+                           - OPENING-SALDO(BANK-COUNTER,ACCOUNT-COUNTER,
+                               CURR-COUNTER)
+                   END-PERFORM
+               END-PERFORM
+           END-PERFORM
+           .
+
+       GenerateTopNReport SECTION.
+           PERFORM BuildFlatAccountList
+           OPEN OUTPUT TOPN-DATA
+           IF TOPN-FILE-STATUS NOT = "00"
+               DISPLAY
+                 "BATCHPROCESS: CANNOT OPEN topn_report.txt, STATUS="
+                   TOPN-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               IF FLAT-ACCOUNT-USED >= FLAT-ACCOUNT-MAX
+                   MOVE 'NOTE: account list truncated for top-N report'
+                       TO TOPN-LINE
+                   WRITE TOPN-DATA-F FROM TOPN-LINE
+               END-IF
+               MOVE 'Top 10 largest balances' TO TOPN-LINE
+               WRITE TOPN-DATA-F FROM TOPN-LINE
+               PERFORM VARYING TOPN-RANK FROM 1 BY 1 UNTIL TOPN-RANK >
+                   10
+                   PERFORM FindLargestBalanceUnpicked
+                   IF TOPN-BEST-INDEX > 0
+                       PERFORM WriteTopBalanceLine
+                   END-IF
+               END-PERFORM
+               PERFORM VARYING FLAT-INDEX FROM 1 BY 1
+                   UNTIL FLAT-INDEX > FLAT-ACCOUNT-USED
+                   MOVE 'N' TO FLAT-PICKED-SW(FLAT-INDEX)
+               END-PERFORM
+               MOVE 'Top 10 largest movers (absolute change)' TO
+                   TOPN-LINE
+               WRITE TOPN-DATA-F FROM TOPN-LINE
+               PERFORM VARYING TOPN-RANK FROM 1 BY 1 UNTIL TOPN-RANK >
+                   10
+                   PERFORM FindLargestMoverUnpicked
+                   IF TOPN-BEST-INDEX > 0
+                       PERFORM WriteTopMoverLine
+                   END-IF
+               END-PERFORM
+               CLOSE TOPN-DATA
+           END-IF
+           .
+
+       FindLargestBalanceUnpicked SECTION.
+           MOVE 0 TO TOPN-BEST-INDEX
+           MOVE 0 TO TOPN-BEST-VALUE
+           PERFORM VARYING FLAT-INDEX FROM 1 BY 1
+               UNTIL FLAT-INDEX > FLAT-ACCOUNT-USED
+               IF FLAT-PICKED-SW(FLAT-INDEX) = 'N'
+                   AND (TOPN-BEST-INDEX = 0
+                       OR FLAT-SALDO(FLAT-INDEX) > TOPN-BEST-VALUE)
+                   MOVE FLAT-INDEX TO TOPN-BEST-INDEX
+                   MOVE FLAT-SALDO(FLAT-INDEX) TO TOPN-BEST-VALUE
+               END-IF
+           END-PERFORM
+           IF TOPN-BEST-INDEX > 0
+               MOVE 'Y' TO FLAT-PICKED-SW(TOPN-BEST-INDEX)
+           END-IF
+           .
+       WriteTopBalanceLine SECTION.
+           MOVE FLAT-SALDO(TOPN-BEST-INDEX) TO FORMATTED-SIGNED-SALDO
+           MOVE function concatenate(FLAT-BANK-ID(TOPN-BEST-INDEX), ' ',
+               FLAT-ACCOUNT-ID(TOPN-BEST-INDEX), ' ',
+               FLAT-CURRENCY(TOPN-BEST-INDEX), ' ',
+                   FORMATTED-SIGNED-SALDO)
+               TO TOPN-LINE
+           WRITE TOPN-DATA-F FROM TOPN-LINE
+           .
+
+       FindLargestMoverUnpicked SECTION.
+           MOVE 0 TO TOPN-BEST-INDEX
+           MOVE 0 TO TOPN-BEST-ABS
+           PERFORM VARYING FLAT-INDEX FROM 1 BY 1
+               UNTIL FLAT-INDEX > FLAT-ACCOUNT-USED
+               IF FLAT-CHANGE(FLAT-INDEX) < 0
+                   COMPUTE TOPN-CUR-ABS = 0 - FLAT-CHANGE(FLAT-INDEX)
+               ELSE
+                   MOVE FLAT-CHANGE(FLAT-INDEX) TO TOPN-CUR-ABS
+               END-IF
+               IF FLAT-PICKED-SW(FLAT-INDEX) = 'N'
+                   AND (TOPN-BEST-INDEX = 0
+                       OR TOPN-CUR-ABS > TOPN-BEST-ABS)
+                   MOVE FLAT-INDEX TO TOPN-BEST-INDEX
+                   MOVE TOPN-CUR-ABS TO TOPN-BEST-ABS
+               END-IF
+           END-PERFORM
+           IF TOPN-BEST-INDEX > 0
+               MOVE 'Y' TO FLAT-PICKED-SW(TOPN-BEST-INDEX)
+           END-IF
+           .
+       WriteTopMoverLine SECTION.
+           MOVE FLAT-CHANGE(TOPN-BEST-INDEX) TO FORMATTED-SIGNED-SALDO
+           MOVE function concatenate(FLAT-BANK-ID(TOPN-BEST-INDEX), ' ',
+               FLAT-ACCOUNT-ID(TOPN-BEST-INDEX), ' ',
+               FLAT-CURRENCY(TOPN-BEST-INDEX), ' change=',
+               FORMATTED-SIGNED-SALDO)
+               TO TOPN-LINE
+           WRITE TOPN-DATA-F FROM TOPN-LINE
+           .
+
+      *****************************************************************
+      * Control totals, run statistics and capacity alerts
+      *****************************************************************
+       GenerateControlReport SECTION.
+           PERFORM ComputeControlCurrencyTotals
+           OPEN OUTPUT CONTROL-DATA
+           IF CONTROL-FILE-STATUS NOT = "00"
+               DISPLAY
+                 "BATCHPROCESS: CANNOT OPEN control_report.txt, STATUS="
+                   CONTROL-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE function concatenate('Transactions read: ',
+                   TRANSACTIONS-READ-COUNT) TO CONTROL-LINE
+               WRITE CONTROL-DATA-F FROM CONTROL-LINE
+               MOVE function concatenate('Transactions posted: ',
+                   POSTED-COUNT) TO CONTROL-LINE
+               WRITE CONTROL-DATA-F FROM CONTROL-LINE
+               MOVE function concatenate('Transactions rejected: ',
+                   REJECTED-COUNT) TO CONTROL-LINE
+               WRITE CONTROL-DATA-F FROM CONTROL-LINE
+               MOVE function concatenate('Banks created: ',
+                   BANKS-CREATED-COUNT, ' matched: ',
+                   BANKS-MATCHED-COUNT) TO CONTROL-LINE
+               WRITE CONTROL-DATA-F FROM CONTROL-LINE
+               MOVE function concatenate('Accounts created: ',
+                   ACCOUNTS-CREATED-COUNT, ' matched: ',
+                   ACCOUNTS-MATCHED-COUNT) TO CONTROL-LINE
+               WRITE CONTROL-DATA-F FROM CONTROL-LINE
+               PERFORM VARYING CC-INDEX FROM 1 BY 1
+                   UNTIL CC-INDEX > CONTROL-CURR-USED
+                   PERFORM GenerateReconciliationLine
+                   WRITE CONTROL-DATA-F FROM CONTROL-LINE
+               END-PERFORM
+               PERFORM VARYING BANK-COUNTER FROM 1 BY 1
+                   UNTIL BANK-COUNTER > NUMBER-OF-BANKS
+                   IF NUMBER-OF-ACCOUNTS(BANK-COUNTER) > 630
+                       MOVE function concatenate(
+                           'CAPACITY WARNING: bank ',
+                           BANK-ID(BANK-COUNTER), ' has ',
+                           NUMBER-OF-ACCOUNTS(BANK-COUNTER),
+                           ' of 700 accounts (>90% full)')
+                           TO CONTROL-LINE
+                       WRITE CONTROL-DATA-F FROM CONTROL-LINE
+                   END-IF
+               END-PERFORM
+               CLOSE CONTROL-DATA
+           END-IF
+           .
+
+       ComputeControlCurrencyTotals SECTION.
+           INITIALIZE CONTROL-CURR-TOTALS
+           PERFORM VARYING BANK-COUNTER FROM 1 BY 1
+               UNTIL BANK-COUNTER > NUMBER-OF-BANKS
+               PERFORM VARYING ACCOUNT-COUNTER FROM 1 BY 1
+                   UNTIL ACCOUNT-COUNTER >
+                       NUMBER-OF-ACCOUNTS(BANK-COUNTER)
+                   PERFORM VARYING CURR-COUNTER FROM 1 BY 1
+                       UNTIL CURR-COUNTER >
+                           NUMBER-OF-CURRENCIES(BANK-COUNTER,
+                               ACCOUNT-COUNTER)
+                       PERFORM AccumulateControlBalance
+                   END-PERFORM
+               END-PERFORM
+           END-PERFORM
+           PERFORM VARYING PC-INDEX FROM 1 BY 1
+               UNTIL PC-INDEX > POSTED-CURR-USED
+               PERFORM AccumulateControlPosted
+           END-PERFORM
+           PERFORM VARYING CC-INDEX FROM 1 BY 1
+               UNTIL CC-INDEX > CONTROL-CURR-USED
+               COMPUTE CONTROL-CURR-DIFF(CC-INDEX) =
+                   CONTROL-CURR-CLOSING(CC-INDEX)
+                   - CONTROL-CURR-OPENING(CC-INDEX)
+                   - CONTROL-CURR-POSTED(CC-INDEX)
+           END-PERFORM
+           .
+
+       AccumulateControlBalance SECTION.
+      * expects BANK-COUNTER/ACCOUNT-COUNTER/CURR-COUNTER positioned
+           MOVE 'N' TO CURRENCY-FOUND-SW
+           PERFORM VARYING CC-INDEX FROM 1 BY 1
+               UNTIL CC-INDEX > CONTROL-CURR-USED
+               IF CONTROL-CURR-CODE(CC-INDEX) =
+               CURRENCY-CODE(BANK-COUNTER,ACCOUNT-COUNTER,CURR-COUNTER)
+                   ADD OPENING-SALDO(BANK-COUNTER,ACCOUNT-COUNTER,
+                       CURR-COUNTER) TO CONTROL-CURR-OPENING(CC-INDEX)
+                   ADD SALDO(BANK-COUNTER,ACCOUNT-COUNTER,CURR-COUNTER)
+                       TO CONTROL-CURR-CLOSING(CC-INDEX)
+                   SET CURRENCY-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT CURRENCY-FOUND AND CONTROL-CURR-USED < 10
+               ADD 1 TO CONTROL-CURR-USED
+               MOVE
+               CURRENCY-CODE(BANK-COUNTER,ACCOUNT-COUNTER,CURR-COUNTER)
+                   TO CONTROL-CURR-CODE(CONTROL-CURR-USED)
+               MOVE OPENING-SALDO(BANK-COUNTER,ACCOUNT-COUNTER,
+                   CURR-COUNTER)
+                   TO CONTROL-CURR-OPENING(CONTROL-CURR-USED)
+               MOVE SALDO(BANK-COUNTER,ACCOUNT-COUNTER,CURR-COUNTER)
+                   TO CONTROL-CURR-CLOSING(CONTROL-CURR-USED)
+           END-IF
+           .
+
+       AccumulateControlPosted SECTION.
+      * expects PC-INDEX positioned on the POSTED-CURR-TOTALS entry
+           MOVE 'N' TO CURRENCY-FOUND-SW
+           PERFORM VARYING CC-INDEX FROM 1 BY 1
+               UNTIL CC-INDEX > CONTROL-CURR-USED
+               IF CONTROL-CURR-CODE(CC-INDEX) =
+                   POSTED-CURR-CODE(PC-INDEX)
+                   ADD POSTED-CURR-SUM(PC-INDEX)
+                       TO CONTROL-CURR-POSTED(CC-INDEX)
+                   SET CURRENCY-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT CURRENCY-FOUND AND CONTROL-CURR-USED < 10
+               ADD 1 TO CONTROL-CURR-USED
+               MOVE POSTED-CURR-CODE(PC-INDEX)
+                   TO CONTROL-CURR-CODE(CONTROL-CURR-USED)
+               MOVE POSTED-CURR-SUM(PC-INDEX)
+                   TO CONTROL-CURR-POSTED(CONTROL-CURR-USED)
+           END-IF
+           .
+
+       GenerateReconciliationLine SECTION.
+           MOVE CONTROL-CURR-DIFF(CC-INDEX) TO FORMATTED-SIGNED-SALDO
+           IF CONTROL-CURR-DIFF(CC-INDEX) = 0
+               MOVE function concatenate(
+                   'CONTROL TOTAL RECONCILIATION ',
+                   CONTROL-CURR-CODE(CC-INDEX), ': PASS  diff=',
+                   FORMATTED-SIGNED-SALDO) TO CONTROL-LINE
+           ELSE
+               MOVE function concatenate(
+                   'CONTROL TOTAL RECONCILIATION ',
+                   CONTROL-CURR-CODE(CC-INDEX), ': FAIL  diff=',
+                   FORMATTED-SIGNED-SALDO) TO CONTROL-LINE
+               IF RETURN-CODE < 8
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+           END-IF
+           .
+
+      *****************************************************************
+      * Opening balances / account status maintenance / checkpointing
+      *****************************************************************
+       LoadOpeningBalances SECTION.
+           OPEN INPUT OPENING-BALANCE-DATA
+           IF OPENBAL-FILE-STATUS = "00"
+               SET LOADING-OPENING-BALANCES TO TRUE
+               PERFORM UNTIL OPENBAL-FILE-STATUS NOT = "00"
+                   READ OPENING-BALANCE-DATA
+                       AT END MOVE "10" TO OPENBAL-FILE-STATUS
+                   END-READ
+                   IF OPENBAL-FILE-STATUS = "00"
+                       PERFORM ApplyOpeningBalance
+                   ELSE
+                       IF OPENBAL-FILE-STATUS NOT = "10"
+                           DISPLAY
+                             "BATCHPROCESS: READ ERROR ON "
+                             "opening_balances.txt, STATUS="
+                               OPENBAL-FILE-STATUS
+                           MOVE 16 TO RETURN-CODE
+                       END-IF
+                   END-IF
+               END-PERFORM
+               MOVE 'N' TO LOADING-OPENING-BALANCES-SW
+               CLOSE OPENING-BALANCE-DATA
+           END-IF
+           .
+
+       ApplyOpeningBalance SECTION.
+           IF OB-BANK-ID-F IS NUMERIC AND OB-ACCOUNT-ID-F IS NUMERIC
+               MOVE OB-BANK-ID-F TO TR-BANK-ID
+               MOVE OB-ACCOUNT-ID-F TO TR-ACCOUNT-ID
+               MOVE OB-CURRENCY-F TO TR-CURRENCY
+               PERFORM SearchBank
+               IF NOT BANK-CAPACITY-EXCEEDED
+                   PERFORM SearchAccount
+                   IF NOT ACCOUNT-CAPACITY-EXCEEDED
+                       PERFORM SearchCurrency
+                       IF NOT CURRENCY-CAPACITY-EXCEEDED
+                           MOVE OB-BALANCE-F TO
+                               SALDO(BANK-INDEX,ACCOUNT-INDEX,
+                                   CURRENCY-INDEX)
+                           MOVE OB-BALANCE-F TO
+                               OPENING-SALDO(BANK-INDEX,ACCOUNT-INDEX,
+                                   CURRENCY-INDEX)
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       LoadAccountStatusMaintenance SECTION.
+           OPEN INPUT ACCOUNT-STATUS-DATA
+           IF ACCTSTAT-FILE-STATUS = "00"
+               SET LOADING-ACCOUNT-STATUS TO TRUE
+               PERFORM UNTIL ACCTSTAT-FILE-STATUS NOT = "00"
+                   READ ACCOUNT-STATUS-DATA
+                       AT END MOVE "10" TO ACCTSTAT-FILE-STATUS
+                   END-READ
+                   IF ACCTSTAT-FILE-STATUS = "00"
+                       PERFORM ApplyAccountStatus
+                   ELSE
+                       IF ACCTSTAT-FILE-STATUS NOT = "10"
+                           DISPLAY
+                             "BATCHPROCESS: READ ERROR ON "
+                             "account_status.txt, STATUS="
+                               ACCTSTAT-FILE-STATUS
+                           MOVE 16 TO RETURN-CODE
+                       END-IF
+                   END-IF
+               END-PERFORM
+               MOVE 'N' TO LOADING-ACCOUNT-STATUS-SW
+               CLOSE ACCOUNT-STATUS-DATA
+           END-IF
+           .
+
+       ApplyAccountStatus SECTION.
+           IF AS-BANK-ID-F IS NUMERIC AND AS-ACCOUNT-ID-F IS NUMERIC
+               MOVE AS-BANK-ID-F TO TR-BANK-ID
+               MOVE AS-ACCOUNT-ID-F TO TR-ACCOUNT-ID
+               PERFORM SearchBank
+               IF NOT BANK-CAPACITY-EXCEEDED
+                   PERFORM SearchAccount
+                   IF NOT ACCOUNT-CAPACITY-EXCEEDED
+                       MOVE AS-STATUS-F TO
+                           ACCOUNT-STATUS-CODE(BANK-INDEX,ACCOUNT-INDEX)
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       InitializeRestart SECTION.
+           MOVE 0 TO LAST-CHECKPOINT-COUNT
+           SET RESUME-SW TO 'N'
+           IF RESUME-REQUESTED
+               OPEN INPUT CHECKPOINT-DATA
+               IF CHECKPOINT-FILE-STATUS = "00"
+                   PERFORM LoadCheckpoint
+                   CLOSE CHECKPOINT-DATA
+                   SET RESUMING TO TRUE
+               ELSE
+                   DISPLAY
+                  "BATCHPROCESS: NO CHECKPOINT FOUND, STARTING NEW RUN"
+               END-IF
+           END-IF
+           .
+
+       LoadCheckpoint SECTION.
+           READ CHECKPOINT-DATA
+               AT END MOVE "10" TO CHECKPOINT-FILE-STATUS
+           END-READ
+           IF CHECKPOINT-FILE-STATUS = "00"
+               MOVE CKPT-LINE(6:10) TO LAST-CHECKPOINT-COUNT
+               MOVE CKPT-LINE(16:10) TO REJECTED-COUNT
+               MOVE CKPT-LINE(26:10) TO POSTED-COUNT
+           END-IF
+           SET REPLAYING-CHECKPOINT TO TRUE
+           PERFORM UNTIL CHECKPOINT-FILE-STATUS NOT = "00"
+               READ CHECKPOINT-DATA
+                   AT END MOVE "10" TO CHECKPOINT-FILE-STATUS
+               END-READ
+               IF CHECKPOINT-FILE-STATUS = "00"
+                   IF CKPT-LINE(1:4) = "PTOT"
+                       PERFORM ApplyCheckpointCurrencyRow
+                   ELSE
+                       PERFORM ApplyCheckpointRow
+                   END-IF
+               END-IF
+           END-PERFORM
+           MOVE 'N' TO REPLAYING-CHECKPOINT-SW
+           .
+
+      * restores one POSTED-CURR-TOTALS entry saved by
+      * WriteCheckpointCurrencyRow; rows are written in POSTED-CURR-USED
+      * order with none skipped, so appending in read order rebuilds
+      * the table exactly
+       ApplyCheckpointCurrencyRow SECTION.
+           ADD 1 TO POSTED-CURR-USED
+           MOVE CKPT-LINE(6:3) TO POSTED-CURR-CODE(POSTED-CURR-USED)
+           MOVE CKPT-LINE(9:11) TO FORMATTED-SIGNED-SALDO
+           MOVE FORMATTED-SIGNED-SALDO TO
+               POSTED-CURR-SUM(POSTED-CURR-USED)
+           .
+
+       ApplyCheckpointRow SECTION.
+           MOVE CKPT-LINE(1:5) TO TR-BANK-ID
+           MOVE CKPT-LINE(6:10) TO TR-ACCOUNT-ID
+           MOVE CKPT-LINE(17:3) TO TR-CURRENCY
+           MOVE CKPT-LINE(16:1) TO ACCT-STATUS-SAVE
+           PERFORM SearchBank
+           IF NOT BANK-CAPACITY-EXCEEDED
+               PERFORM SearchAccount
+               IF NOT ACCOUNT-CAPACITY-EXCEEDED
+                   MOVE ACCT-STATUS-SAVE TO
+                       ACCOUNT-STATUS-CODE(BANK-INDEX,ACCOUNT-INDEX)
+                   PERFORM SearchCurrency
+                   IF NOT CURRENCY-CAPACITY-EXCEEDED
+                       MOVE CKPT-LINE(20:11) TO
+                         SALDO(BANK-INDEX,ACCOUNT-INDEX,CURRENCY-INDEX)
+                       MOVE CKPT-LINE(31:11) TO
+                           OPENING-SALDO(BANK-INDEX,ACCOUNT-INDEX,
+                               CURRENCY-INDEX)
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       MaybeCheckpoint SECTION.
+           IF FUNCTION MOD(TRANSACTIONS-READ-COUNT,CHECKPOINT-INTERVAL)
+               = 0
+               PERFORM WriteCheckpoint
+           END-IF
+           .
+
+       WriteCheckpoint SECTION.
+           OPEN OUTPUT CHECKPOINT-DATA
+           IF CHECKPOINT-FILE-STATUS NOT = "00"
+               DISPLAY
+                 "BATCHPROCESS: CANNOT OPEN checkpoint.txt, STATUS="
+                   CHECKPOINT-FILE-STATUS
+           ELSE
+               MOVE function concatenate('CKPT ',
+                   TRANSACTIONS-READ-COUNT, REJECTED-COUNT,
+                   POSTED-COUNT)
+                   TO CKPT-LINE
+               WRITE CHECKPOINT-F FROM CKPT-LINE
+               PERFORM VARYING PC-INDEX FROM 1 BY 1
+                   UNTIL PC-INDEX > POSTED-CURR-USED
+                   PERFORM WriteCheckpointCurrencyRow
+               END-PERFORM
+               PERFORM VARYING BANK-COUNTER FROM 1 BY 1
+                   UNTIL BANK-COUNTER > NUMBER-OF-BANKS
+                   PERFORM VARYING ACCOUNT-COUNTER FROM 1 BY 1
+                       UNTIL ACCOUNT-COUNTER >
+                           NUMBER-OF-ACCOUNTS(BANK-COUNTER)
+                       PERFORM VARYING CURR-COUNTER FROM 1 BY 1
+                           UNTIL CURR-COUNTER >
+                               NUMBER-OF-CURRENCIES(BANK-COUNTER,
+                                   ACCOUNT-COUNTER)
+                           PERFORM WriteCheckpointRow
+                       END-PERFORM
+                   END-PERFORM
+               END-PERFORM
+               CLOSE CHECKPOINT-DATA
+           END-IF
+           .
+
+       WriteCheckpointCurrencyRow SECTION.
+           MOVE POSTED-CURR-SUM(PC-INDEX) TO FORMATTED-SIGNED-SALDO
+           MOVE function concatenate('PTOT ',
+               POSTED-CURR-CODE(PC-INDEX), FORMATTED-SIGNED-SALDO)
+               TO CKPT-LINE
+           WRITE CHECKPOINT-F FROM CKPT-LINE
+           .
+
+       WriteCheckpointRow SECTION.
+           MOVE SALDO(BANK-COUNTER,ACCOUNT-COUNTER,CURR-COUNTER)
+               TO FORMATTED-SIGNED-SALDO
+           MOVE OPENING-SALDO(BANK-COUNTER,ACCOUNT-COUNTER,CURR-COUNTER)
+               TO FORMATTED-SIGNED-SALDO-2
+           MOVE function concatenate(
+               BANK-ID(BANK-COUNTER), ACCOUNT-ID(BANK-COUNTER,
+                   ACCOUNT-COUNTER),
+               ACCOUNT-STATUS-CODE(BANK-COUNTER,ACCOUNT-COUNTER),
+               CURRENCY-CODE(BANK-COUNTER,ACCOUNT-COUNTER,CURR-COUNTER),
+               FORMATTED-SIGNED-SALDO, FORMATTED-SIGNED-SALDO-2)
+               TO CKPT-LINE
+           WRITE CHECKPOINT-F FROM CKPT-LINE
+           .
+
+      *****************************************************************
+      * Main read loop
+      *****************************************************************
        ReadFile SECTION.
-           OPEN INPUT TRANSACTIONS.
-               PERFORM UNTIL EOF =  "Y"
+           OPEN INPUT TRANSACTIONS
+           IF INPUT-FILE-STATUS NOT = "00"
+               DISPLAY "BATCHPROCESS: CANNOT OPEN input.txt, STATUS="
+                   INPUT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               SET TRANSACTIONS-OPEN-OK TO TRUE
+               PERFORM InitializeRestart
+               IF RESUMING
+                   OPEN EXTEND REJECT-DATA
+                   OPEN EXTEND AUDIT-DATA
+               ELSE
+                   OPEN OUTPUT REJECT-DATA
+                   OPEN OUTPUT AUDIT-DATA
+               END-IF
+               IF NOT RESUMING
+                   PERFORM LoadOpeningBalances
+               END-IF
+               PERFORM LoadAccountStatusMaintenance
+               PERFORM UNTIL EOF = "Y"
                    PERFORM ReadLine
                    IF NOT EOF = "Y" THEN
-                       PERFORM SearchBank
-                       PERFORM SearchAccount
-                       PERFORM AddToSaldo
+                       ADD 1 TO TRANSACTIONS-READ-COUNT
+                       IF RESUMING AND
+                           TRANSACTIONS-READ-COUNT <=
+                               LAST-CHECKPOINT-COUNT
+                           CONTINUE
+                       ELSE
+                           PERFORM ProcessTransaction
+                           PERFORM MaybeCheckpoint
+                       END-IF
                    END-IF
                END-PERFORM
-           CLOSE TRANSACTIONS.
+               CLOSE REJECT-DATA
+               CLOSE AUDIT-DATA
+               CLOSE TRANSACTIONS
+           END-IF
+           .
+
+       ProcessTransaction SECTION.
+           SET NOT-REJECTED TO TRUE
+           MOVE SPACES TO REJECT-REASON
+
+           PERFORM ValidateTransaction
+           IF NOT VALID-TRANSACTION
+               SET REJECTED TO TRUE
+           END-IF
+
+           IF NOT REJECTED
+               PERFORM CheckDuplicate
+               IF DUPLICATE-FOUND
+                   SET REJECTED TO TRUE
+                   MOVE 'DUPLICATE' TO REJECT-REASON
+               END-IF
+           END-IF
+
+           IF NOT REJECTED
+               PERFORM CheckDateWindow
+               IF NOT DATE-IN-WINDOW
+                   SET REJECTED TO TRUE
+                   MOVE 'DATE-OUT-OF-WINDOW' TO REJECT-REASON
+               END-IF
+           END-IF
+
+           IF NOT REJECTED
+               PERFORM SearchBank
+               IF BANK-CAPACITY-EXCEEDED
+                   SET REJECTED TO TRUE
+                   MOVE 'BANK-CAPACITY-EXCEEDED' TO REJECT-REASON
+               END-IF
+           END-IF
+
+           IF NOT REJECTED
+               PERFORM SearchAccount
+               IF ACCOUNT-CAPACITY-EXCEEDED
+                   SET REJECTED TO TRUE
+                   MOVE 'ACCOUNT-CAPACITY-EXCEEDED' TO REJECT-REASON
+               END-IF
+           END-IF
+
+           IF NOT REJECTED
+               IF ACCT-CLOSED(BANK-INDEX,ACCOUNT-INDEX)
+                   OR ACCT-FROZEN(BANK-INDEX,ACCOUNT-INDEX)
+                   SET REJECTED TO TRUE
+                   MOVE 'ACCOUNT-NOT-OPEN' TO REJECT-REASON
+               END-IF
+           END-IF
+
+           IF NOT REJECTED
+               PERFORM SearchCurrency
+               IF CURRENCY-CAPACITY-EXCEEDED
+                   SET REJECTED TO TRUE
+                   MOVE 'CURRENCY-CAPACITY-EXCEEDED' TO REJECT-REASON
+               END-IF
+           END-IF
+
+           IF NOT REJECTED
+               PERFORM ComputeProspectiveBalance
+               IF WOULD-OVERDRAW
+                   SET REJECTED TO TRUE
+                   MOVE 'OVERDRAFT' TO REJECT-REASON
+               END-IF
+           END-IF
+
+           IF REJECTED
+               PERFORM WriteReject
+               ADD 1 TO REJECTED-COUNT
+           ELSE
+               PERFORM AddToSaldo
+               PERFORM RememberForDuplicateCheck
+               PERFORM AccumulateCategory
+           END-IF
+           .
+
        ReadLine SECTION.
            READ TRANSACTIONS INTO TRANSACTION
              AT END MOVE "Y" TO EOF
            END-READ
+           IF NOT EOF = "Y" AND INPUT-FILE-STATUS NOT = "00"
+               DISPLAY "BATCHPROCESS: READ ERROR ON input.txt, STATUS="
+                   INPUT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE "Y" TO EOF
+           END-IF
        EXIT.
 
        END PROGRAM BATCHPROCESS.
