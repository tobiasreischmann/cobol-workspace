@@ -1,12 +1,20 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.  BASEM.
+       PROGRAM-ID.  WEIHNACHTSBAUM.
       *****************************************************************
       * Implementation des TIC TACT TOE Spiels.
-      *****************************************************************       
+      *****************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT BAUM-DATA ASSIGN TO
+             "weihnachtsbaum/output.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS BAUM-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+           FD BAUM-DATA.
+           01 BAUM-DATA-F.
+            05 BAUM-LINE PIC X(100).
        WORKING-STORAGE SECTION.
        01 HOEHE PIC 99 VALUE 50.
        01 BAUM.
@@ -14,17 +22,75 @@
          05 ZWEIGE PIC X(100).
          05 STAMM PIC X(100).
        01 ZWEIGEBENE PIC 99.
+       01 ORNAMENTS-CHOICE PIC X VALUE "N".
+           88 ORNAMENTS-MODE VALUE "Y", "y".
+       01 ORNAMENT-SET PIC X(5) VALUE "*o0@+".
+       01 ORNAMENT-INDEX PIC 9.
+       01 WS-POS PIC 999.
+       01 WS-START PIC 999.
+       01 WS-END PIC 999.
+       01 RANDOM-STATE.
+         05 Pseudo-Random-Number USAGE COMP-2.
+       01 COLOR-CHOICE PIC X VALUE "N".
+           88 COLOR-MODE VALUE "Y", "y".
+       01 OUTPUT-CHOICE PIC X VALUE "1".
+           88 OUTPUT-TO-FILE VALUE "2".
+       01 BAUM-FILE-STATUS PIC X(2).
+       01 CURRENT-LINE PIC 999 VALUE 1.
+       01 LINE-CHAR-POS PIC 999.
+       01 LINE-CHAR PIC X.
+       01 LINE-TO-EMIT PIC X(100).
+
        PROCEDURE DIVISION.
            DISPLAY 'IT looks a lot like christmas XXX'
-           ACCEPT HOEHE
+           PERFORM Prompt-Hoehe
+
+           DISPLAY "Scatter random ornaments on the branches? Y/N"
+           ACCEPT ORNAMENTS-CHOICE
+           IF ORNAMENTS-MODE
+               MOVE FUNCTION RANDOM(FUNCTION CURRENT-DATE(1:16))
+                   TO Pseudo-Random-Number
+           END-IF
+
+           DISPLAY "1 - Display to the terminal"
+           DISPLAY "2 - Write to weihnachtsbaum/output.txt"
+           ACCEPT OUTPUT-CHOICE
+
+           IF OUTPUT-TO-FILE
+               OPEN OUTPUT BAUM-DATA
+               IF BAUM-FILE-STATUS NOT = "00"
+                   DISPLAY "WEIHNACHTSBAUM: UNABLE TO OPEN output.txt,"
+                       " STATUS=" BAUM-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   MOVE "1" TO OUTPUT-CHOICE
+               END-IF
+           ELSE
+               DISPLAY "Colorize the tree? Y/N"
+               ACCEPT COLOR-CHOICE
+           END-IF
+
            PERFORM Main
-           STOP RUN.
+           IF OUTPUT-TO-FILE
+               CLOSE BAUM-DATA
+           END-IF
+           GOBACK.
+
+       Prompt-Hoehe SECTION.
+           DISPLAY "Tree height (0-50):"
+           ACCEPT HOEHE
+           PERFORM UNTIL HOEHE <= 50
+               DISPLAY "Please enter a height between 0 and 50:"
+               ACCEPT HOEHE
+           END-PERFORM
+       EXIT.
 
        Main SECTION.
            PERFORM Baue-Baum-Geruest
-           DISPLAY SPITZE
+           MOVE SPITZE TO LINE-TO-EMIT
+           PERFORM Emit-Line
            PERFORM Zeige-Zweige
-           DISPLAY STAMM
+           MOVE STAMM TO LINE-TO-EMIT
+           PERFORM Emit-Line
            .
 
        Bastel-Boden SECTION.
@@ -32,17 +98,20 @@
            .
        Zeige-Zweige SECTION.
            IF HOEHE NOT = 1 THEN
-               DISPLAY ZWEIGE
+               MOVE ZWEIGE TO LINE-TO-EMIT
+               PERFORM Emit-Line
            END-IF
            PERFORM VARYING ZWEIGEBENE FROM 1 BY 1
                UNTIL ZWEIGEBENE > HOEHE - 3
                PERFORM Baue-Zweige
-               DISPLAY ZWEIGE
+               MOVE ZWEIGE TO LINE-TO-EMIT
+               PERFORM Emit-Line
            END-PERFORM
            If HOEHE > 2 THEN
                PERFORM Baue-Zweige
                PERFORM Bastel-Boden
-               DISPLAY ZWEIGE
+               MOVE ZWEIGE TO LINE-TO-EMIT
+               PERFORM Emit-Line
            END-IF
            .
 
@@ -50,8 +119,27 @@
            INITIALIZE ZWEIGE
            MOVE "/" TO ZWEIGE(HOEHE - ZWEIGEBENE:1)
            MOVE "\" TO ZWEIGE(HOEHE + ZWEIGEBENE:1)
+           IF ORNAMENTS-MODE AND ZWEIGEBENE > 1
+               PERFORM Streue-Ornamente
+           END-IF
            .
 
+       Streue-Ornamente SECTION.
+           COMPUTE WS-START = HOEHE - ZWEIGEBENE + 2
+           COMPUTE WS-END = HOEHE + ZWEIGEBENE - 2
+           PERFORM VARYING WS-POS
+               FROM WS-START BY 1
+               UNTIL WS-POS > WS-END
+               MOVE FUNCTION RANDOM TO Pseudo-Random-Number
+               IF Pseudo-Random-Number < 0.12
+                   COMPUTE ORNAMENT-INDEX =
+                       FUNCTION MOD(FUNCTION RANDOM * 100,5) + 1
+                   MOVE ORNAMENT-SET(ORNAMENT-INDEX:1) TO
+                       ZWEIGE(WS-POS:1)
+               END-IF
+           END-PERFORM
+       EXIT.
+
        Baue-Baum-Geruest SECTION.
            INITIALIZE BAUM
            EVALUATE HOEHE
@@ -67,3 +155,53 @@
            END-EVALUATE
            .
 
+       Emit-Line SECTION.
+           IF OUTPUT-TO-FILE
+               MOVE LINE-TO-EMIT TO BAUM-LINE
+               WRITE BAUM-DATA-F FROM BAUM-LINE
+               IF BAUM-FILE-STATUS NOT = "00"
+                   DISPLAY "WEIHNACHTSBAUM: WRITE FAILED ON "
+                       "output.txt, STATUS=" BAUM-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           ELSE
+               IF COLOR-MODE
+                   PERFORM Print-Colored-Line
+               ELSE
+                   DISPLAY LINE-TO-EMIT
+               END-IF
+           END-IF
+           .
+
+       Print-Colored-Line SECTION.
+           PERFORM VARYING LINE-CHAR-POS FROM 1 BY 1
+               UNTIL LINE-CHAR-POS > 100
+               MOVE LINE-TO-EMIT(LINE-CHAR-POS:1) TO LINE-CHAR
+               IF LINE-CHAR NOT = " "
+                   EVALUATE LINE-CHAR
+                   WHEN "X"
+                       DISPLAY LINE-CHAR FOREGROUND-COLOR 6
+                           LINE CURRENT-LINE COL LINE-CHAR-POS
+                   WHEN "/"
+                       DISPLAY LINE-CHAR FOREGROUND-COLOR 2
+                           LINE CURRENT-LINE COL LINE-CHAR-POS
+                   WHEN "\"
+                       DISPLAY LINE-CHAR FOREGROUND-COLOR 2
+                           LINE CURRENT-LINE COL LINE-CHAR-POS
+                   WHEN "A"
+                       DISPLAY LINE-CHAR FOREGROUND-COLOR 2
+                           LINE CURRENT-LINE COL LINE-CHAR-POS
+                   WHEN "_"
+                       DISPLAY LINE-CHAR FOREGROUND-COLOR 2
+                           LINE CURRENT-LINE COL LINE-CHAR-POS
+                   WHEN "|"
+                       DISPLAY LINE-CHAR FOREGROUND-COLOR 3
+                           LINE CURRENT-LINE COL LINE-CHAR-POS
+                   WHEN OTHER
+                       DISPLAY LINE-CHAR FOREGROUND-COLOR 5
+                           LINE CURRENT-LINE COL LINE-CHAR-POS
+                   END-EVALUATE
+               END-IF
+           END-PERFORM
+           ADD 1 TO CURRENT-LINE
+       EXIT.
