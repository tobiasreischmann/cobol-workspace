@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.  BASEM.
+       PROGRAM-ID.  WEIHNACHTSBAUM.
       *****************************************************************
       * Implementation des TIC TACT TOE Spiels.
       *****************************************************************
