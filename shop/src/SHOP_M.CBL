@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SHOP.
+      *****************************************************************
+      * Front-end launcher for the shop's COBOL utility toolkit.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 MENU-CHOICE PIC 99 VALUE 0.
+       01 QUIT-CHOICE-SW PIC X VALUE "N".
+           88 QUIT-SHOP VALUE "Y".
+
+       PROCEDURE DIVISION.
+           PERFORM UNTIL QUIT-SHOP
+               DISPLAY "Choose a utility to run:"
+               DISPLAY "1 - BATCHPROCESS"
+               DISPLAY "2 - CALCULATOR"
+               DISPLAY "3 - DIAMOND"
+               DISPLAY "4 - FIZZBUZZ"
+               DISPLAY "5 - GOL (Game of Life)"
+               DISPLAY "6 - TICTACTOE"
+               DISPLAY "7 - WEIHNACHTSBAUM"
+               DISPLAY "9 - Quit"
+               ACCEPT MENU-CHOICE
+               EVALUATE MENU-CHOICE
+               WHEN 1
+                   CALL "BATCHPROCESS"
+                   CANCEL "BATCHPROCESS"
+               WHEN 2
+                   CALL "CALCULATOR"
+                   CANCEL "CALCULATOR"
+               WHEN 3
+                   CALL "DIAMOND"
+                   CANCEL "DIAMOND"
+               WHEN 4
+                   CALL "FIZZBUZZ"
+                   CANCEL "FIZZBUZZ"
+               WHEN 5
+                   CALL "GOL"
+                   CANCEL "GOL"
+               WHEN 6
+                   CALL "TICTACTOE"
+                   CANCEL "TICTACTOE"
+               WHEN 7
+                   CALL "WEIHNACHTSBAUM"
+                   CANCEL "WEIHNACHTSBAUM"
+               WHEN 9
+                   SET QUIT-SHOP TO TRUE
+               WHEN OTHER
+                   DISPLAY "PLEASE SELECT A VALUE BETWEEN 1 and 9!"
+               END-EVALUATE
+           END-PERFORM
+           GOBACK.
